@@ -1,45 +1,114 @@
        PROGRAM-ID. PALINDROME.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FIC-MOTS-PAL ASSIGN TO "MOTS-PALINDROME.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-MOTS-PAL.
+       SELECT FIC-RAPPORT-PAL ASSIGN TO "RAPPORT-PALINDROME.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-RAPPORT-PAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD FIC-MOTS-PAL.
+       01 ENR-MOT-PAL PIC X(100).
+
+       FD FIC-RAPPORT-PAL.
+       01 ENR-RAPPORT-PAL PIC X(120).
 
        WORKING-STORAGE SECTION.
-       01 WS-CHAINE PIC X(15).
-       01 WS-POINTEUR PIC 99 value 1.
-       01 WS-CHAINE-DEPLACEE PIC X(15).
-       01 WS-CHAINE-SANITIZED PIC X(15).
-       01 WS-CHAINE-INVERSEE PIC X(15).
+       01 WS-CHAINE PIC X(100).
+       01 WS-POINTEUR PIC 999 value 1.
+       01 WS-CHAINE-DEPLACEE PIC X(100).
+       01 WS-CHAINE-SANITIZED PIC X(100).
+       01 WS-CHAINE-INVERSEE PIC X(100).
+       01 WS-CHAINE-EPUREE PIC X(100) VALUE SPACES.
+       01 I PIC 999 VALUE 1.
+
+       01 WS-EST-PALINDROME PIC X VALUE "N".
+           88 WS-PALINDROME-OUI VALUE "O".
+           88 WS-PALINDROME-NON VALUE "N".
+
+      * -- Mode interactif (I, par défaut) ou traitement par lot (F)
+      *    d'une liste de mots/phrases depuis un fichier.
+       01 WS-REP-MODE PIC X.
+           88 WS-MODE-LOT VALUE "F" "f".
+       01 FS-MOTS-PAL PIC XX.
+       01 FS-RAPPORT-PAL PIC XX.
+       01 WS-LIGNE-RAPPORT PIC X(120).
 
        PROCEDURE DIVISION.
 
-           PERFORM SAISIE-MOT
-           PERFORM GESTION-CASSE
-           PERFORM INVERSION
-           PERFORM DEPLACEMENT-MOT
-           PERFORM AFFICHAGE-VERIF
+           PERFORM CHOIX-MODE
+           IF WS-MODE-LOT
+               PERFORM TRAITEMENT-LOT
+           ELSE
+               PERFORM SAISIE-MOT
+               PERFORM GESTION-CASSE
+               PERFORM EPURATION-CHAINE
+               PERFORM INVERSION
+               PERFORM DEPLACEMENT-MOT
+               PERFORM VERIF-PALINDROME
+               PERFORM AFFICHAGE-VERIF
+           END-IF
            .
 
            STOP RUN.
 
+      *---------------------------------------------
+       CHOIX-MODE.
+      *---------------------------------------------
+
+       DISPLAY "Mode interactif (I) ou traitement par lot depuis "
+           "un fichier (F) ? ".
+       ACCEPT WS-REP-MODE.
+
       *--------------------------------------------- 
        SAISIE-MOT.
       *---------------------------------------------
 
-       DISPLAY "Saisir un mot (max 15 caractères) : ".
+       DISPLAY "Saisir un mot ou une phrase (max 100 caractères) : ".
        ACCEPT WS-CHAINE.
 
+       IF WS-CHAINE(100:1) NOT = SPACE
+           DISPLAY "Attention : le texte saisi dépasse 100 "
+               "caractères et a été tronqué."
+       END-IF
+       .
+
       *--------------------------------------------- 
        GESTION-CASSE.
       *--- mettre toutes les letttres en minuscule
 
        MOVE FUNCTION LOWER-CASE(WS-CHAINE) TO WS-CHAINE-SANITIZED.
 
-      *--------------------------------------------- 
+      *---------------------------------------------
+       EPURATION-CHAINE.
+      *--- retire les espaces et la ponctuation, seules les lettres
+      *    et les chiffres sont conservés, pour comparer les phrases
+      *    palindromes lettre à lettre sans leur mise en forme.
+
+       MOVE SPACES TO WS-CHAINE-EPUREE.
+       MOVE 1 TO WS-POINTEUR.
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 100
+           IF (WS-CHAINE-SANITIZED(I:1) >= "a" AND
+               WS-CHAINE-SANITIZED(I:1) <= "z") OR
+              (WS-CHAINE-SANITIZED(I:1) >= "0" AND
+               WS-CHAINE-SANITIZED(I:1) <= "9")
+               MOVE WS-CHAINE-SANITIZED(I:1)
+                   TO WS-CHAINE-EPUREE(WS-POINTEUR:1)
+               ADD 1 TO WS-POINTEUR
+           END-IF
+       END-PERFORM
+       .
+
+      *---------------------------------------------
        INVERSION.
-      *--- Inversion du mot saisi 
+      *--- Inversion du mot saisi
 
-       MOVE FUNCTION REVERSE(WS-CHAINE-SANITIZED) TO WS-CHAINE-INVERSEE.
+       MOVE FUNCTION REVERSE(WS-CHAINE-EPUREE) TO WS-CHAINE-INVERSEE.
 
       *--------------------------------------------- 
        DEPLACEMENT-MOT.
@@ -50,20 +119,87 @@
            TO WS-CHAINE-DEPLACEE
        .
 
-      *--------------------------------------------- 
+      *---------------------------------------------
+       VERIF-PALINDROME.
+      *--- Compare la chaîne épurée à sa version inversée+décalée.
+
+       IF WS-CHAINE-EPUREE = WS-CHAINE-DEPLACEE
+           SET WS-PALINDROME-OUI TO TRUE
+       ELSE
+           SET WS-PALINDROME-NON TO TRUE
+       END-IF
+       .
+
+      *---------------------------------------------
        AFFICHAGE-VERIF.
       *----Affichage des variables + vérification si palindrome
 
            DISPLAY "    Chaîne d'origine : " WS-CHAINE.
            DISPLAY "Chaîne en minuscules : " WS-CHAINE-SANITIZED.
+           DISPLAY "      Chaîne épurée : " WS-CHAINE-EPUREE.
            DISPLAY "     Chaîne inversée : " WS-CHAINE-INVERSEE.
            DISPLAY "          Mot décalé : " WS-CHAINE-DEPLACEE.
-           
 
-           IF WS-CHAINE-SANITIZED = WS-CHAINE-DEPLACEE
+
+           IF WS-PALINDROME-OUI
                DISPLAY "La chaîne est un palindrome"
            ELSE
                DISPLAY "nix palindrome"
            END-IF
            .
 
+      *---------------------------------------------
+       TRAITEMENT-LOT.
+      *--- Relit chaque ligne de MOTS-PALINDROME.txt et applique la
+      *    même chaîne de traitement (GESTION-CASSE/EPURATION-CHAINE/
+      *    INVERSION/DEPLACEMENT-MOT) que le mode interactif, en
+      *    écrivant le résultat dans RAPPORT-PALINDROME.txt.
+
+       OPEN INPUT FIC-MOTS-PAL.
+       IF FS-MOTS-PAL NOT = "00"
+           DISPLAY "Impossible d'ouvrir MOTS-PALINDROME.txt."
+       ELSE
+           OPEN OUTPUT FIC-RAPPORT-PAL
+           PERFORM UNTIL FS-MOTS-PAL = "10"
+               READ FIC-MOTS-PAL
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE ENR-MOT-PAL TO WS-CHAINE
+                   PERFORM GESTION-CASSE
+                   PERFORM EPURATION-CHAINE
+                   PERFORM INVERSION
+                   PERFORM DEPLACEMENT-MOT
+                   PERFORM VERIF-PALINDROME
+                   PERFORM ECRITURE-LIGNE-RAPPORT
+               END-READ
+           END-PERFORM
+           CLOSE FIC-MOTS-PAL
+           CLOSE FIC-RAPPORT-PAL
+       END-IF
+       .
+
+      *---------------------------------------------
+       ECRITURE-LIGNE-RAPPORT.
+      *--- Construit et écrit une ligne du rapport de traitement
+      *    par lot, à la fois sur la console et dans le fichier.
+
+       MOVE SPACES TO WS-LIGNE-RAPPORT.
+       IF WS-PALINDROME-OUI
+           STRING FUNCTION TRIM(WS-CHAINE) DELIMITED BY SIZE
+                  " : palindrome"          DELIMITED BY SIZE
+                  INTO WS-LIGNE-RAPPORT
+           END-STRING
+       ELSE
+           STRING FUNCTION TRIM(WS-CHAINE) DELIMITED BY SIZE
+                  " : pas palindrome"      DELIMITED BY SIZE
+                  INTO WS-LIGNE-RAPPORT
+           END-STRING
+       END-IF.
+
+       DISPLAY WS-LIGNE-RAPPORT.
+
+       MOVE SPACES TO ENR-RAPPORT-PAL.
+       MOVE WS-LIGNE-RAPPORT TO ENR-RAPPORT-PAL.
+       WRITE ENR-RAPPORT-PAL.
+
