@@ -0,0 +1,264 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LANCEUR-LOT.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. JVM WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. JVM.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *-- Sortie controlee apres chaque etape de la chaine (cf.
+      *   VERIF-FICSOR/VERIF-FICSOR2/VERIF-RESULTAT/VERIF-TELE).
+      *   FICSOR.txt (FUSION-FICHIER) et FICSOR2.txt (COMPLETER-
+      *   FICHIER) sont deux sorties distinctes, chacune avec son
+      *   propre SELECT, et ne se substituent plus l'une a l'autre.
+       SELECT FIC-VERIF-SOR  ASSIGN  TO 'FICSOR.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS L-FstVerifSor.
+
+       SELECT FIC-VERIF-SOR2  ASSIGN  TO 'FICSOR2.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS L-FstVerifSor2.
+
+       SELECT FIC-VERIF-RESULTAT  ASSIGN  TO 'RESULTAT.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS L-FstVerifResultat.
+
+       SELECT FIC-VERIF-TELE  ASSIGN  TO 'RESULTAT-TELE.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS L-FstVerifTele.
+
+      *-- Parametres Q1-Q4/suivi/parts de marche de STATITIC-TELE :
+      *   ce programme les demande normalement en console, ce qui
+      *   bloquerait la chaine non surveillee (cf ETAPE-STATISTIQUES).
+       SELECT FIC-PARAM-TELE  ASSIGN  TO 'PARAM-TELE.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS L-FstParamTele.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  FIC-VERIF-SOR.
+       01 E-VERIF-SOR                              PIC X(100).
+
+       FD  FIC-VERIF-SOR2.
+       01 E-VERIF-SOR2                             PIC X(100).
+
+       FD  FIC-VERIF-RESULTAT.
+       01 E-VERIF-RESULTAT                         PIC X(100).
+
+       FD  FIC-VERIF-TELE.
+       01 E-VERIF-TELE                             PIC X(100).
+
+       FD  FIC-PARAM-TELE.
+       01 E-PARAM-TELE                              PIC 9.
+
+       WORKING-STORAGE SECTION.
+
+       01 L-Pgm                    PIC X(20) VALUE 'LANCEUR-LOT'.
+
+      *-- file status des fichiers de controle
+       01 L-FstVerifSor                            PIC 99.
+       01 L-FstVerifSor2                           PIC 99.
+       01 L-FstVerifResultat                        PIC 99.
+       01 L-FstVerifTele                            PIC 99.
+       01 L-FstParamTele                           PIC 99.
+
+      *-- Libelle de l'etape en cours de controle, pour les messages
+      *   d'arret (cf. VERIF-FICSOR/VERIF-RESULTAT/VERIF-TELE).
+       01 W-EtapeLib                                PIC X(40).
+
+       PROCEDURE DIVISION.
+
+       LANCEUR.
+      *-----
+           PERFORM INIT
+           PERFORM ETAPE-FUSION
+           PERFORM ETAPE-COMPLETER
+           PERFORM ETAPE-REMBOURSEMENT
+           PERFORM ETAPE-STATISTIQUES
+           PERFORM FIN-TRT
+           .
+
+      *----------------------------------------------------------------------------
+       INIT.
+      *-----
+           DISPLAY '*************************************************'
+           DISPLAY '      DEBUT PROGRAMME ' L-Pgm
+           DISPLAY '*************************************************'
+           .
+
+      *----------------------------------------------------------------------------
+       ETAPE-FUSION.
+      *-----
+           DISPLAY 'Etape 1/4 : FUSION-FICHIER'
+           CALL 'FUSION-FICHIER'.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY 'FUSION-FICHIER RETURN-CODE =' RETURN-CODE
+               PERFORM ERREUR
+           END-IF
+           MOVE 'FICSOR.txt (sortie de FUSION-FICHIER)' TO W-EtapeLib
+           PERFORM VERIF-FICSOR
+           .
+
+      *----------------------------------------------------------------------------
+       ETAPE-COMPLETER.
+      *-----
+           DISPLAY 'Etape 2/4 : COMPLETER-FICHIER'
+           CALL 'COMPLETER-FICHIER'.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY 'COMPLETER-FICHIER RETURN-CODE =' RETURN-CODE
+               PERFORM ERREUR
+           END-IF
+           MOVE 'FICSOR2.txt (sortie COMPLETER-FICHIER)' TO W-EtapeLib
+           PERFORM VERIF-FICSOR2
+           .
+
+      *----------------------------------------------------------------------------
+       ETAPE-REMBOURSEMENT.
+      *-----
+           DISPLAY 'Etape 3/4 : Remboursement_secu_mensuel'
+           CALL 'Remboursement_secu_mensuel'.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY 'Remboursement RETURN-CODE =' RETURN-CODE
+               PERFORM ERREUR
+           END-IF
+           MOVE 'RESULTAT.txt' TO W-EtapeLib
+           PERFORM VERIF-RESULTAT
+           .
+
+      *----------------------------------------------------------------------------
+       ETAPE-STATISTIQUES.
+      *-----
+           DISPLAY 'Etape 4/4 : STATITIC-TELE'
+           PERFORM GENERATION-PARAM-TELE
+           CALL 'STATITIC-TELE'.
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY 'STATITIC-TELE RETURN-CODE =' RETURN-CODE
+               PERFORM ERREUR
+           END-IF
+           MOVE 'RESULTAT-TELE.txt' TO W-EtapeLib
+           PERFORM VERIF-TELE
+           .
+
+      *----------------------------------------------------------------------------
+       GENERATION-PARAM-TELE.
+      *-- STATITIC-TELE lit ses parametres sur PARAM-TELE.txt quand
+      *   il est present (cf SAISIE-PARAMETRES de STATITIC-TELE),
+      *   plutot que de les demander en console ; on depose ici un
+      *   jeu de parametres par defaut (semaine 1, premiere chaine/
+      *   jour/tranche partout) pour que l'etape tourne sans
+      *   surveillance.
+           OPEN OUTPUT FIC-PARAM-TELE
+           MOVE 1 TO E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           WRITE E-PARAM-TELE
+           CLOSE FIC-PARAM-TELE
+           .
+
+      *----------------------------------------------------------------------------
+       VERIF-FICSOR.
+      *-- Controle que l'etape qui vient de tourner a bien produit
+      *   FICSOR.txt, et qu'il n'est pas vide, avant de lancer la
+      *   suite de la chaine.
+           OPEN INPUT FIC-VERIF-SOR
+           IF L-FstVerifSor NOT = ZERO
+               DISPLAY 'Fichier attendu absent ou erreur (FS='
+                   L-FstVerifSor ') apres ' W-EtapeLib
+               PERFORM ERREUR
+           END-IF
+           READ FIC-VERIF-SOR
+               AT END
+                   DISPLAY 'Fichier attendu vide apres ' W-EtapeLib
+                   CLOSE FIC-VERIF-SOR
+                   PERFORM ERREUR
+           END-READ
+           CLOSE FIC-VERIF-SOR
+           DISPLAY '  -> OK, fichier present et non vide : ' W-EtapeLib
+           .
+
+      *----------------------------------------------------------------------------
+       VERIF-FICSOR2.
+      *-- Meme controle que VERIF-FICSOR, sur FICSOR2.txt (sortie
+      *   propre a COMPLETER-FICHIER).
+           OPEN INPUT FIC-VERIF-SOR2
+           IF L-FstVerifSor2 NOT = ZERO
+               DISPLAY 'Fichier attendu absent ou erreur (FS='
+                   L-FstVerifSor2 ') apres ' W-EtapeLib
+               PERFORM ERREUR
+           END-IF
+           READ FIC-VERIF-SOR2
+               AT END
+                   DISPLAY 'Fichier attendu vide apres ' W-EtapeLib
+                   CLOSE FIC-VERIF-SOR2
+                   PERFORM ERREUR
+           END-READ
+           CLOSE FIC-VERIF-SOR2
+           DISPLAY '  -> OK, fichier present et non vide : ' W-EtapeLib
+           .
+
+      *----------------------------------------------------------------------------
+       VERIF-RESULTAT.
+      *-- Meme controle que VERIF-FICSOR, sur RESULTAT.txt.
+           OPEN INPUT FIC-VERIF-RESULTAT
+           IF L-FstVerifResultat NOT = ZERO
+               DISPLAY 'Fichier attendu absent ou erreur (FS='
+                   L-FstVerifResultat ') apres ' W-EtapeLib
+               PERFORM ERREUR
+           END-IF
+           READ FIC-VERIF-RESULTAT
+               AT END
+                   DISPLAY 'Fichier attendu vide apres ' W-EtapeLib
+                   CLOSE FIC-VERIF-RESULTAT
+                   PERFORM ERREUR
+           END-READ
+           CLOSE FIC-VERIF-RESULTAT
+           DISPLAY '  -> OK, fichier present et non vide : ' W-EtapeLib
+           .
+
+      *----------------------------------------------------------------------------
+       VERIF-TELE.
+      *-- Meme controle que VERIF-FICSOR, sur RESULTAT-TELE.txt.
+           OPEN INPUT FIC-VERIF-TELE
+           IF L-FstVerifTele NOT = ZERO
+               DISPLAY 'Fichier attendu absent ou erreur (FS='
+                   L-FstVerifTele ') apres ' W-EtapeLib
+               PERFORM ERREUR
+           END-IF
+           READ FIC-VERIF-TELE
+               AT END
+                   DISPLAY 'Fichier attendu vide apres ' W-EtapeLib
+                   CLOSE FIC-VERIF-TELE
+                   PERFORM ERREUR
+           END-READ
+           CLOSE FIC-VERIF-TELE
+           DISPLAY '  -> OK, fichier present et non vide : ' W-EtapeLib
+           .
+
+      *----------------------------------------------------------------------------
+       FIN-TRT.
+      *----
+           DISPLAY '*************************************************'
+           DISPLAY '      FIN   PROGRAMME ' L-Pgm
+           DISPLAY '*************************************************'
+           GOBACK.
+
+      *----------------------------------------------------------------------------
+       ERREUR.
+      *----
+           DISPLAY 'Fin anormale - chaine de traitement interrompue'
+           MOVE 16 TO RETURN-CODE
+           PERFORM FIN-TRT.
