@@ -1,252 +1,611 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FUSION-FICHIER.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-
-       SOURCE-COMPUTER. JVM WITH DEBUGGING MODE.
-       OBJECT-COMPUTER. JVM.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT FICENT1  ASSIGN  TO 'FIC1.txt'
-                      ORGANIZATION IS LINE SEQUENTIAL
-                      FILE STATUS IS L-Fst1.
-
-       SELECT FICENT2  ASSIGN  TO 'FIC2.txt'
-                      ORGANIZATION IS LINE SEQUENTIAL
-                      FILE STATUS IS L-Fst2.
-
-       SELECT FICSOR  ASSIGN  TO 'FICSOR.txt'
-                      ORGANIZATION IS LINE SEQUENTIAL
-                      FILE STATUS IS L-FstSOR.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-
-       FD  FICENT1.
-       01 E-FICENT1.
-           05 E-RefCtr1                            PIC X(9).
-           05 FILLER                               PIC X.
-           05 E-CodeSit1                           PIC X.
-
-       FD  FICENT2.
-       01 E-FICENT2.
-           05 E-RefCtr2                            PIC X(9).
-           05 FILLER                               PIC X.
-           05 E-CodeInt2                           PIC X(7).
-
-       FD  FICSOR.
-       01 E-FICSOR.
-           05 E-RefCtrSor                          PIC X(9).
-           05 FILLER                               PIC X.
-           05 E-CodeSitSor                         PIC X.
-           05 FILLER                               PIC X.
-           05 E-CodeIntSor                         PIC X(7).
-
-       WORKING-STORAGE SECTION.
-       LOCAL-STORAGE SECTION.
-
-       01 L-Pgm                     PIC X(20) VALUE 'FUSION-FICHIER'.
-      *-- Variables de comptage
-       01 CPT1                                    PIC 9.
-
-      *-- file status fichier
-       01 L-Fst1                                   PIC 99.
-       01 L-Fst2                                   PIC 99.
-       01 L-FstSOR                                 PIC 99.
-
-
-       01 L-FinFic1                                PIC X.
-           88 L-FinFic1-OK                         VALUE 'O'.
-       01 L-FinFic2                                PIC X.
-           88 L-FinFic2-OK                         VALUE 'O'.
-
-       01 L-NbrLUS.
-           05 L-NbrEnrLus1                         PIC 9(5).
-           05 L-NbrEnrLus2                         PIC 9(5).
-
-       01 L-NbrECR                                 PIC 9(5).
-
-       PROCEDURE DIVISION.
-
-       SQUELETTE.
-
-           PERFORM INIT
-           *> Lecture initiale
-           PERFORM LECTURE-FICHIER1
-           PERFORM LECTURE-FICHIER2
-           *> Boucle de traitement
-           *>(tant que les 2 fichiers ne sont pas finis)
-           PERFORM UNTIL L-FinFic1-OK OR L-FinFic2-OK
-                PERFORM TRAITEMENT
-           END-PERFORM
-           *> Vidage du fichier qui n'est pas terminÃ©
-           PERFORM VIDAGE-FICHIER-NON-FINI
-
-           PERFORM FIN-TRT
-           .
-
-      *----------------------------------------------------------------
-       INIT.
-      *-----
-           DISPLAY '*************************************************'
-           DISPLAY '      DEBUT PROGRAMME ' L-Pgm
-           DISPLAY '*************************************************'
-
-           MOVE LOW-VALUE                      TO L-FinFic1 L-FinFic2
-           INITIALIZE L-NbrLUS
-
-           OPEN INPUT FICENT1 FICENT2
-           OPEN OUTPUT FICSOR
-           *> controle que l'ouverture des fichiers s'est bien faite
-           IF L-Fst1 NOT = ZERO
-              DISPLAY 'Erreur ouverture fichier FIC1 =' L-Fst1 '>'
-              PERFORM ERREUR
-           END-IF
-           .
-           IF L-Fst2 NOT = ZERO
-              DISPLAY 'Erreur ouverture fichier FIC2 =' L-Fst2 '>'
-              PERFORM ERREUR
-           END-IF
-           .
-           IF L-FstSOR NOT = ZERO
-              DISPLAY 'Erreur ouverture fichier FICSOR =' L-FstSOR '>'
-              PERFORM ERREUR
-           END-IF
-           .
-      *----------------------------------------------------------------
-       LECTURE-FICHIER1.
-      *-----------
-           *>DISPLAY 'je suis dans LECTURE-FICHIER1'.
-
-           READ FICENT1
-           AT END
-             SET L-FinFic1-OK                  TO TRUE
-           NOT AT END
-              IF L-Fst1 NOT = ZERO
-                 DISPLAY 'Erreur lecture fichier FS =' L-Fst1 '>'
-                 PERFORM ERREUR
-              END-IF
-
-              ADD 1                            TO L-NbrEnrLus1
-           END-READ
-           .
-      *----------------------------------------------------------------
-       LECTURE-FICHIER2.
-      *-----------
-           *>DISPLAY 'je suis dans LECTURE-FICHIER2'.
-           READ FICENT2
-           AT END
-             SET L-FinFic2-OK                  TO TRUE
-           NOT AT END
-              IF L-Fst2 NOT = ZERO
-                 DISPLAY 'Erreur lecture fichier FS =' L-Fst2 '>'
-                 PERFORM ERREUR
-              END-IF
-
-              ADD 1                            TO L-NbrEnrLus2
-           END-READ
-           .
-      
-      *----------------------------------------------------------------------------
-       ECRITURE-FICHIER.
-      *----
-           *>DISPLAY 'je suis dans ECRITURE-FICHIER'.
-           WRITE E-FICSOR
-               IF L-FstSOR NOT = ZERO
-                  DISPLAY 'Erreur ecriture fichier FS =' L-FstSOR '>'
-                  PERFORM ERREUR
-               END-IF
-           
-
-           ADD 1                          TO L-NbrECR
-           DISPLAY E-FICSOR
-           .
-      *----------------------------------------------------------------------------
-       TRAITEMENT.
-      *----
-      *DISPLAY 'je suis dans TRAITEMENT'.
-       EVALUATE TRUE
-           WHEN E-RefCtr1 < E-RefCtr2
-               MOVE SPACES TO E-FICSOR
-               MOVE E-RefCtr1           TO E-RefCtrSor
-               MOVE E-CodeSit1          TO E-CodeSitSor
-               MOVE SPACES              TO E-CodeIntSor
-               
-               PERFORM LECTURE-FICHIER1
-               
-
-           WHEN E-RefCtr1 > E-RefCtr2
-               MOVE SPACES TO E-FICSOR
-               MOVE E-RefCtr2           TO E-RefCtrSor 
-               MOVE SPACES              TO E-CodeSitSor
-               MOVE E-CodeInt2          TO E-CodeIntSor
-               
-               PERFORM LECTURE-FICHIER2
-               
-
-           WHEN E-RefCtr1 = E-RefCtr2
-               MOVE SPACES TO E-FICSOR
-               MOVE E-RefCtr1           TO E-RefCtrSor
-               MOVE E-CodeSit1          TO E-CodeSitSor
-               MOVE E-CodeInt2          TO E-CodeIntSor
-               
-               PERFORM LECTURE-FICHIER1
-               PERFORM LECTURE-FICHIER2
-               
-           END-EVALUATE
-           .
-       PERFORM ECRITURE-FICHIER
-       .
-      *----------------------------------------------------------------------------
-       VIDAGE-FICHIER-NON-FINI.
-      *----
-      *DISPLAY 'je suis dans VIDAGE-FICHIER-NON-FINI'.
-       EVALUATE TRUE
-           WHEN L-FinFic1-OK
-               MOVE SPACES TO E-FICSOR
-               MOVE E-RefCtr2     TO E-RefCtrSor
-               MOVE SPACES        TO E-CodeSitSor
-               MOVE E-CodeInt2    TO E-CodeIntSor
-               PERFORM ECRITURE-FICHIER
-               PERFORM LECTURE-FICHIER2
-               IF L-FinFic2-OK THEN
-                   EXIT PARAGRAPH
-               END-IF
-
-           WHEN L-FinFic2-OK
-               MOVE SPACES TO E-FICSOR
-               MOVE E-RefCtr1     TO E-RefCtrSor
-               MOVE E-CodeSit1    TO E-CodeSitSor
-               MOVE SPACES        TO E-CodeIntSor
-               PERFORM ECRITURE-FICHIER
-               DISPLAY E-FICSOR
-               PERFORM LECTURE-FICHIER1
-               IF L-FinFic1-OK THEN
-                   EXIT PARAGRAPH
-               END-IF
-       END-EVALUATE
-       .
-       PERFORM ECRITURE-FICHIER
-       .
-      *----------------------------------------------------------------------------
-       FIN-TRT.
-      *----
-           CLOSE FICENT1 FICENT2 FICSOR
-           Display 'Nbre enregs lus FICENT1 =' L-NbrEnrLus1 '>'    
-           Display 'Nbre enregs lus FICENT2 =' L-NbrEnrLus2 '>'
-           Display 'Nbre enregs ecrits FICSOR =' L-NbrECR '>'
-           DISPLAY '*************************************************'
-           DISPLAY '      FIN   PROGRAMME ' L-Pgm
-           DISPLAY '*************************************************'
-           GOBACK
-           .
-      *----------------------------------------------------------------------------
-       ERREUR.
-      *----
-           DISPLAY 'Fin anormale'
-           PERFORM FIN-TRT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FUSION-FICHIER.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. JVM WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. JVM.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FICENT1  ASSIGN  TO 'FIC1.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-Fst1.
+
+       SELECT FICENT2  ASSIGN  TO 'FIC2.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-Fst2.
+
+       SELECT FICENT3  ASSIGN  TO 'FIC3.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-Fst3.
+
+       SELECT FICENT4  ASSIGN  TO 'FIC4.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-Fst4.
+
+       SELECT FICSOR  ASSIGN  TO 'FICSOR.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstSOR.
+
+       SELECT FICEXCEP  ASSIGN  TO 'FICEXCEP.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstExcep.
+
+       SELECT FICCTL  ASSIGN  TO 'FICCTL.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstCtl.
+
+      *-- Journal d'audit partagé entre les programmes batch
+      *   (cf. ECRITURE-AUDIT).
+       SELECT FIC-AUDIT  ASSIGN  TO 'JOURNAL-AUDIT.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstAudit.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+      *-- Un FICENTn par extrait amont à rapprocher sur E-RefCtrn.
+      *   Ajouter un 5ème extrait = un SELECT/FD/LECTURE-FICHIERn de
+      *   plus, sans toucher au reste du rapprochement (cf INIT,
+      *   RECHERCHE-CLE-MIN, TRAITEMENT).
+       FD  FICENT1.
+       01 E-FICENT1.
+           05 E-RefCtr1                            PIC X(9).
+           05 FILLER                               PIC X.
+           05 E-CodeSit1                           PIC X.
+
+       FD  FICENT2.
+       01 E-FICENT2.
+           05 E-RefCtr2                            PIC X(9).
+           05 FILLER                               PIC X.
+           05 E-CodeInt2                           PIC X(7).
+
+       FD  FICENT3.
+       01 E-FICENT3.
+           05 E-RefCtr3                            PIC X(9).
+           05 FILLER                               PIC X.
+           05 E-CodeInt3                           PIC X(7).
+
+       FD  FICENT4.
+       01 E-FICENT4.
+           05 E-RefCtr4                            PIC X(9).
+           05 FILLER                               PIC X.
+           05 E-CodeInt4                           PIC X(7).
+
+       FD  FICSOR.
+       01 E-FICSOR.
+           05 E-RefCtrSor                          PIC X(9).
+           05 FILLER                               PIC X.
+           05 E-CodeSitSor                         PIC X.
+           05 FILLER                               PIC X.
+           05 E-CodeIntSor2                        PIC X(7).
+           05 FILLER                               PIC X.
+           05 E-CodeIntSor3                        PIC X(7).
+           05 FILLER                               PIC X.
+           05 E-CodeIntSor4                        PIC X(7).
+
+       FD  FICEXCEP.
+       01 E-FICEXCEP.
+           05 E-RefCtrExcep                        PIC X(9).
+           05 FILLER                               PIC X.
+           05 E-OrigineExcep                       PIC X(7).
+
+      *-- Enregistrement de fin (trailer/contrôle) du run de fusion
+       FD  FICCTL.
+       01 E-FICCTL                                 PIC X(60).
+
+       FD  FIC-AUDIT.
+       01 E-FICAUDIT                                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+
+       01 L-Pgm                     PIC X(20) VALUE 'FUSION-FICHIER'.
+      *-- Variables de comptage
+       01 CPT1                                    PIC 9.
+
+      *-- Nombre d'extraits en entrée encore actifs (ni absents au
+      *   départ, ni épuisés) ; décrémenté au fil du rapprochement
+      *   (cf. INIT et LECTURE-FICHIER1-4), comparé à W-NbrMatch dans
+      *   TRAITEMENT pour détecter les vraies exceptions de fin de
+      *   rapprochement.
+       01 L-NbrFic                                 PIC 9 VALUE 4.
+
+      *-- Photo de L-NbrFic prise en début de cycle de TRAITEMENT,
+      *   avant les PERFORM LECTURE-FICHIERn qui peuvent le décrémenter
+      *   sur EOF ; c'est elle qu'il faut comparer à W-NbrMatch, pas
+      *   L-NbrFic après lecture, sous peine de fausser le test pour
+      *   le reste du rapprochement dès qu'un extrait s'épuise au même
+      *   cycle qu'un match.
+       01 W-NbrFicActif                            PIC 9 VALUE 4.
+
+      *-- file status fichier
+       01 L-Fst1                                   PIC 99.
+       01 L-Fst2                                   PIC 99.
+       01 L-Fst3                                   PIC 99.
+       01 L-Fst4                                   PIC 99.
+       01 L-FstSOR                                 PIC 99.
+       01 L-FstExcep                               PIC 99.
+       01 L-FstCtl                                 PIC 99.
+       01 L-FstAudit                               PIC 99.
+
+      *-- Table de traduction des codes FILE STATUS (cf. ERREUR)
+           COPY Statut_COPY.
+
+      *-- Compteurs du journal d'audit (cf. ECRITURE-AUDIT)
+           COPY Audit_COPY.
+
+      *-- Ligne de contrôle (trailer) reprenant les compteurs du run
+       01 L-CtlLigneFic.
+           05 L-CtlLib                             PIC X(11)
+                                            VALUE 'NBR LUS FIC'.
+           05 L-CtlNumFic                          PIC 9.
+           05 L-CtlEgal                            PIC X VALUE '='.
+           05 L-CtlNbrFic                          PIC ZZZZ9.
+
+       01 L-CtlLigneTot.
+           05 L-CtlLibEcr                          PIC X(12)
+                                            VALUE 'NBR ECR SOR='.
+           05 L-CtlNbrEcr                          PIC ZZZZ9.
+           05 L-CtlLibExcep                        PIC X(16)
+                                            VALUE ' NBR EXCEPTIONS='.
+           05 L-CtlNbrExcep                        PIC ZZZZ9.
+
+      *-- Fin de fichier atteinte, une entrée par extrait en entrée
+       01 L-FinFic-TAB.
+           05 L-FinFic  OCCURS 4 TIMES INDEXED BY IDX-FIC  PIC X.
+               88 L-FinFic-OK                         VALUE 'O'.
+
+      *-- Nombre d'enregistrements lus, une entrée par extrait
+       01 L-NbrLUS.
+           05 L-NbrEnrLus  OCCURS 4 TIMES             PIC 9(5).
+
+       01 L-NbrECR                                 PIC 9(5).
+       01 L-NbrExcep                               PIC 9(5).
+
+      *-- Dernière référence lue par extrait, pour contrôle de
+      *   rupture de séquence
+       01 L-DerRefCtr-TAB.
+           05 L-DerRefCtr  OCCURS 4 TIMES             PIC X(9).
+
+      *-- Clé (E-RefCtr) la plus petite parmi les extraits actifs
+       01 W-CleMin                                 PIC X(9).
+
+      *-- Extraits ayant fourni une donnée pour la clé en cours
+       01 W-Match-TAB.
+           05 W-Match   OCCURS 4 TIMES                PIC X.
+               88 W-Match-OK                       VALUE 'O'.
+       01 W-NbrMatch                               PIC 9.
+
+      *-- Vrai quand tous les extraits d'entrée sont épuisés
+       01 L-TousFinis                              PIC X.
+           88 L-TousFinis-OK                       VALUE 'O'.
+
+       PROCEDURE DIVISION.
+
+       SQUELETTE.
+
+           PERFORM INIT
+           *> Lecture initiale de chaque extrait
+           PERFORM LECTURE-FICHIER1
+           PERFORM LECTURE-FICHIER2
+           PERFORM LECTURE-FICHIER3
+           PERFORM LECTURE-FICHIER4
+           *> Boucle de traitement (tant qu'il reste au moins
+           *> un extrait non terminé)
+           PERFORM VERIF-FIN-FICHIERS
+           PERFORM UNTIL L-TousFinis-OK
+                PERFORM TRAITEMENT
+                PERFORM VERIF-FIN-FICHIERS
+           END-PERFORM
+
+           PERFORM FIN-TRT
+           .
+
+      *----------------------------------------------------------------
+       INIT.
+      *-----
+           DISPLAY '*************************************************'
+           DISPLAY '      DEBUT PROGRAMME ' L-Pgm
+           DISPLAY '*************************************************'
+
+           MOVE LOW-VALUE                      TO L-FinFic-TAB
+           MOVE LOW-VALUE                      TO L-DerRefCtr-TAB
+           INITIALIZE L-NbrLUS
+           MOVE ZERO                           TO L-NbrExcep
+
+           OPEN INPUT FICENT1 FICENT2 FICENT3 FICENT4
+           OPEN OUTPUT FICSOR
+           OPEN OUTPUT FICEXCEP
+           OPEN OUTPUT FICCTL
+           *> controle que l'ouverture des fichiers s'est bien faite
+           IF L-Fst1 NOT = ZERO
+              MOVE L-Fst1 TO CPY-STATUT-CODE
+              PERFORM TRADUCTION-STATUT
+              DISPLAY 'Erreur ouverture fichier FIC1 =' L-Fst1
+                  ' (' CPY-STATUT-TEXTE ')' '>'
+              PERFORM ERREUR
+           END-IF
+           .
+           IF L-Fst2 NOT = ZERO
+              MOVE L-Fst2 TO CPY-STATUT-CODE
+              PERFORM TRADUCTION-STATUT
+              DISPLAY 'Erreur ouverture fichier FIC2 =' L-Fst2
+                  ' (' CPY-STATUT-TEXTE ')' '>'
+              PERFORM ERREUR
+           END-IF
+           .
+      *-- FICENT3 est optionnel : un rapprochement à 2 ou 3 extraits
+      *   (cf. en-tête du programme) ne fournit pas ce fichier, et
+      *   FS=35 (fichier absent) n'est alors pas une erreur - on
+      *   retire simplement FICENT3 du rapprochement.
+           IF L-Fst3 = '35'
+              SET L-FinFic-OK(3)                TO TRUE
+              SUBTRACT 1                        FROM L-NbrFic
+           ELSE
+              IF L-Fst3 NOT = ZERO
+                 MOVE L-Fst3 TO CPY-STATUT-CODE
+                 PERFORM TRADUCTION-STATUT
+                 DISPLAY 'Erreur ouverture fichier FIC3 =' L-Fst3
+                     ' (' CPY-STATUT-TEXTE ')' '>'
+                 PERFORM ERREUR
+              END-IF
+           END-IF
+           .
+      *-- FICENT4 est optionnel, même principe que FICENT3 ci-dessus.
+           IF L-Fst4 = '35'
+              SET L-FinFic-OK(4)                TO TRUE
+              SUBTRACT 1                        FROM L-NbrFic
+           ELSE
+              IF L-Fst4 NOT = ZERO
+                 MOVE L-Fst4 TO CPY-STATUT-CODE
+                 PERFORM TRADUCTION-STATUT
+                 DISPLAY 'Erreur ouverture fichier FIC4 =' L-Fst4
+                     ' (' CPY-STATUT-TEXTE ')' '>'
+                 PERFORM ERREUR
+              END-IF
+           END-IF
+           .
+           IF L-FstSOR NOT = ZERO
+              MOVE L-FstSOR TO CPY-STATUT-CODE
+              PERFORM TRADUCTION-STATUT
+              DISPLAY 'Erreur ouverture fichier FICSOR =' L-FstSOR
+                  ' (' CPY-STATUT-TEXTE ')' '>'
+              PERFORM ERREUR
+           END-IF
+           .
+           IF L-FstExcep NOT = ZERO
+              MOVE L-FstExcep TO CPY-STATUT-CODE
+              PERFORM TRADUCTION-STATUT
+              DISPLAY 'Erreur ouverture fichier FICEXCEP =' L-FstExcep
+                  ' (' CPY-STATUT-TEXTE ')'
+              PERFORM ERREUR
+           END-IF
+           .
+           IF L-FstCtl NOT = ZERO
+              MOVE L-FstCtl TO CPY-STATUT-CODE
+              PERFORM TRADUCTION-STATUT
+              DISPLAY 'Erreur ouverture fichier FICCTL =' L-FstCtl
+                  ' (' CPY-STATUT-TEXTE ')'
+              PERFORM ERREUR
+           END-IF
+           .
+      *----------------------------------------------------------------
+       VERIF-FIN-FICHIERS.
+      *-----------
+      *-- Vrai quand tous les extraits d'entrée sont épuisés
+           MOVE 'O'                               TO L-TousFinis
+           PERFORM VARYING IDX-FIC FROM 1 BY 1 UNTIL IDX-FIC > 4
+               IF NOT L-FinFic-OK(IDX-FIC)
+                  MOVE 'N'                        TO L-TousFinis
+               END-IF
+           END-PERFORM
+           .
+      *----------------------------------------------------------------
+       LECTURE-FICHIER1.
+      *-----------
+           READ FICENT1
+           AT END
+             SET L-FinFic-OK(1)                TO TRUE
+             SUBTRACT 1                        FROM L-NbrFic
+           NOT AT END
+              IF L-Fst1 NOT = ZERO
+                 MOVE L-Fst1 TO CPY-STATUT-CODE
+                 PERFORM TRADUCTION-STATUT
+                 DISPLAY 'Erreur lecture fichier FS =' L-Fst1
+                     ' (' CPY-STATUT-TEXTE ')' '>'
+                 PERFORM ERREUR
+              END-IF
+
+              IF E-RefCtr1 < L-DerRefCtr(1)
+                 DISPLAY 'FICENT1 hors sequence, E-RefCtr1 =' E-RefCtr1
+                     ' < derniere ref lue =' L-DerRefCtr(1) '>'
+                 PERFORM ERREUR
+              END-IF
+              IF E-RefCtr1 = L-DerRefCtr(1)
+                 DISPLAY 'FICENT1 doublon, E-RefCtr1 =' E-RefCtr1 '>'
+                 PERFORM ERREUR
+              END-IF
+              MOVE E-RefCtr1                   TO L-DerRefCtr(1)
+
+              ADD 1                            TO L-NbrEnrLus(1)
+           END-READ
+           .
+      *----------------------------------------------------------------
+       LECTURE-FICHIER2.
+      *-----------
+           READ FICENT2
+           AT END
+             SET L-FinFic-OK(2)                TO TRUE
+             SUBTRACT 1                        FROM L-NbrFic
+           NOT AT END
+              IF L-Fst2 NOT = ZERO
+                 MOVE L-Fst2 TO CPY-STATUT-CODE
+                 PERFORM TRADUCTION-STATUT
+                 DISPLAY 'Erreur lecture fichier FS =' L-Fst2
+                     ' (' CPY-STATUT-TEXTE ')' '>'
+                 PERFORM ERREUR
+              END-IF
+
+              IF E-RefCtr2 < L-DerRefCtr(2)
+                 DISPLAY 'FICENT2 hors sequence, E-RefCtr2 =' E-RefCtr2
+                     ' < derniere ref lue =' L-DerRefCtr(2) '>'
+                 PERFORM ERREUR
+              END-IF
+              IF E-RefCtr2 = L-DerRefCtr(2)
+                 DISPLAY 'FICENT2 doublon, E-RefCtr2 =' E-RefCtr2 '>'
+                 PERFORM ERREUR
+              END-IF
+              MOVE E-RefCtr2                   TO L-DerRefCtr(2)
+
+              ADD 1                            TO L-NbrEnrLus(2)
+           END-READ
+           .
+      *----------------------------------------------------------------
+       LECTURE-FICHIER3.
+      *-----------
+           READ FICENT3
+           AT END
+             SET L-FinFic-OK(3)                TO TRUE
+             SUBTRACT 1                        FROM L-NbrFic
+           NOT AT END
+              IF L-Fst3 NOT = ZERO
+                 MOVE L-Fst3 TO CPY-STATUT-CODE
+                 PERFORM TRADUCTION-STATUT
+                 DISPLAY 'Erreur lecture fichier FS =' L-Fst3
+                     ' (' CPY-STATUT-TEXTE ')' '>'
+                 PERFORM ERREUR
+              END-IF
+
+              IF E-RefCtr3 < L-DerRefCtr(3)
+                 DISPLAY 'FICENT3 hors sequence, E-RefCtr3 =' E-RefCtr3
+                     ' < derniere ref lue =' L-DerRefCtr(3) '>'
+                 PERFORM ERREUR
+              END-IF
+              IF E-RefCtr3 = L-DerRefCtr(3)
+                 DISPLAY 'FICENT3 doublon, E-RefCtr3 =' E-RefCtr3 '>'
+                 PERFORM ERREUR
+              END-IF
+              MOVE E-RefCtr3                   TO L-DerRefCtr(3)
+
+              ADD 1                            TO L-NbrEnrLus(3)
+           END-READ
+           .
+      *----------------------------------------------------------------
+       LECTURE-FICHIER4.
+      *-----------
+           READ FICENT4
+           AT END
+             SET L-FinFic-OK(4)                TO TRUE
+             SUBTRACT 1                        FROM L-NbrFic
+           NOT AT END
+              IF L-Fst4 NOT = ZERO
+                 MOVE L-Fst4 TO CPY-STATUT-CODE
+                 PERFORM TRADUCTION-STATUT
+                 DISPLAY 'Erreur lecture fichier FS =' L-Fst4
+                     ' (' CPY-STATUT-TEXTE ')' '>'
+                 PERFORM ERREUR
+              END-IF
+
+              IF E-RefCtr4 < L-DerRefCtr(4)
+                 DISPLAY 'FICENT4 hors sequence, E-RefCtr4 =' E-RefCtr4
+                     ' < derniere ref lue =' L-DerRefCtr(4) '>'
+                 PERFORM ERREUR
+              END-IF
+              IF E-RefCtr4 = L-DerRefCtr(4)
+                 DISPLAY 'FICENT4 doublon, E-RefCtr4 =' E-RefCtr4 '>'
+                 PERFORM ERREUR
+              END-IF
+              MOVE E-RefCtr4                   TO L-DerRefCtr(4)
+
+              ADD 1                            TO L-NbrEnrLus(4)
+           END-READ
+           .
+      *----------------------------------------------------------------------------
+       ECRITURE-FICHIER.
+      *----
+           WRITE E-FICSOR
+               IF L-FstSOR NOT = ZERO
+                  MOVE L-FstSOR TO CPY-STATUT-CODE
+                  PERFORM TRADUCTION-STATUT
+                  DISPLAY 'Erreur ecriture fichier FS =' L-FstSOR
+                      ' (' CPY-STATUT-TEXTE ')' '>'
+                  PERFORM ERREUR
+               END-IF
+
+           ADD 1                          TO L-NbrECR
+           DISPLAY E-FICSOR
+           .
+      *----------------------------------------------------------------------------
+       ECRITURE-EXCEPTION.
+      *----
+      *-- Signale une référence de contrat sans correspondance sur
+      *   l'ensemble des extraits en entrée (rapprochement partiel).
+           WRITE E-FICEXCEP
+               IF L-FstExcep NOT = ZERO
+                  MOVE L-FstExcep TO CPY-STATUT-CODE
+                  PERFORM TRADUCTION-STATUT
+                  DISPLAY 'Erreur ecriture fichier FS =' L-FstExcep
+                      ' (' CPY-STATUT-TEXTE ')' '>'
+                  PERFORM ERREUR
+               END-IF
+
+           ADD 1                          TO L-NbrExcep
+           .
+      *----------------------------------------------------------------------------
+       RECHERCHE-CLE-MIN.
+      *----
+      *-- Recherche, parmi les extraits non terminés, la plus petite
+      *   référence contrat encore en attente de rapprochement.
+           MOVE HIGH-VALUE                       TO W-CleMin
+           IF NOT L-FinFic-OK(1) AND E-RefCtr1 < W-CleMin
+              MOVE E-RefCtr1                     TO W-CleMin
+           END-IF
+           IF NOT L-FinFic-OK(2) AND E-RefCtr2 < W-CleMin
+              MOVE E-RefCtr2                     TO W-CleMin
+           END-IF
+           IF NOT L-FinFic-OK(3) AND E-RefCtr3 < W-CleMin
+              MOVE E-RefCtr3                     TO W-CleMin
+           END-IF
+           IF NOT L-FinFic-OK(4) AND E-RefCtr4 < W-CleMin
+              MOVE E-RefCtr4                     TO W-CleMin
+           END-IF
+           .
+      *----------------------------------------------------------------------------
+       TRAITEMENT.
+      *----
+      *-- Rapprochement à N extraits : chaque extrait porteur de la
+      *   clé minimum du moment contribue sa donnée à E-FICSOR, puis
+      *   avance sa lecture. Les extraits muets sur cette clé laissent
+      *   leur zone à blanc (comportement historique du rapprochement
+      *   à 2 extraits, étendu ici à N).
+           PERFORM RECHERCHE-CLE-MIN
+
+           MOVE SPACES                           TO E-FICSOR
+           MOVE W-CleMin                         TO E-RefCtrSor
+           MOVE ZERO                             TO W-NbrMatch
+           MOVE SPACES                           TO W-Match-TAB
+           MOVE L-NbrFic                         TO W-NbrFicActif
+
+           IF NOT L-FinFic-OK(1) AND E-RefCtr1 = W-CleMin
+              MOVE E-CodeSit1                    TO E-CodeSitSor
+              SET W-Match-OK(1)                  TO TRUE
+              ADD 1                              TO W-NbrMatch
+              PERFORM LECTURE-FICHIER1
+           END-IF
+
+           IF NOT L-FinFic-OK(2) AND E-RefCtr2 = W-CleMin
+              MOVE E-CodeInt2                    TO E-CodeIntSor2
+              SET W-Match-OK(2)                  TO TRUE
+              ADD 1                              TO W-NbrMatch
+              PERFORM LECTURE-FICHIER2
+           END-IF
+
+           IF NOT L-FinFic-OK(3) AND E-RefCtr3 = W-CleMin
+              MOVE E-CodeInt3                    TO E-CodeIntSor3
+              SET W-Match-OK(3)                  TO TRUE
+              ADD 1                              TO W-NbrMatch
+              PERFORM LECTURE-FICHIER3
+           END-IF
+
+           IF NOT L-FinFic-OK(4) AND E-RefCtr4 = W-CleMin
+              MOVE E-CodeInt4                    TO E-CodeIntSor4
+              SET W-Match-OK(4)                  TO TRUE
+              ADD 1                              TO W-NbrMatch
+              PERFORM LECTURE-FICHIER4
+           END-IF
+
+           PERFORM ECRITURE-FICHIER
+
+           IF W-NbrMatch < W-NbrFicActif
+              PERFORM SIGNALER-EXCEPTIONS
+           END-IF
+           .
+      *----------------------------------------------------------------------------
+       SIGNALER-EXCEPTIONS.
+      *----
+      *-- Trace, pour chaque extrait ayant fourni la clé en cours,
+      *   qu'elle n'a pas de correspondance sur l'ensemble des extraits.
+           IF W-Match-OK(1)
+              MOVE SPACES                        TO E-FICEXCEP
+              MOVE W-CleMin                      TO E-RefCtrExcep
+              MOVE 'FICENT1'                     TO E-OrigineExcep
+              PERFORM ECRITURE-EXCEPTION
+           END-IF
+           IF W-Match-OK(2)
+              MOVE SPACES                        TO E-FICEXCEP
+              MOVE W-CleMin                      TO E-RefCtrExcep
+              MOVE 'FICENT2'                     TO E-OrigineExcep
+              PERFORM ECRITURE-EXCEPTION
+           END-IF
+           IF W-Match-OK(3)
+              MOVE SPACES                        TO E-FICEXCEP
+              MOVE W-CleMin                      TO E-RefCtrExcep
+              MOVE 'FICENT3'                     TO E-OrigineExcep
+              PERFORM ECRITURE-EXCEPTION
+           END-IF
+           IF W-Match-OK(4)
+              MOVE SPACES                        TO E-FICEXCEP
+              MOVE W-CleMin                      TO E-RefCtrExcep
+              MOVE 'FICENT4'                     TO E-OrigineExcep
+              PERFORM ECRITURE-EXCEPTION
+           END-IF
+           .
+      *----------------------------------------------------------------------------
+       ECRITURE-CONTROLE.
+      *----
+      *-- Trailer de fin de run : compteurs de contrôle sur FICCTL
+           IF L-FstCtl = ZERO
+              PERFORM VARYING IDX-FIC FROM 1 BY 1 UNTIL IDX-FIC > 4
+                 MOVE IDX-FIC                    TO L-CtlNumFic
+                 MOVE L-NbrEnrLus(IDX-FIC)       TO L-CtlNbrFic
+                 MOVE SPACES                     TO E-FICCTL
+                 MOVE L-CtlLigneFic              TO E-FICCTL
+                 WRITE E-FICCTL
+              END-PERFORM
+              MOVE L-NbrECR                      TO L-CtlNbrEcr
+              MOVE L-NbrExcep                    TO L-CtlNbrExcep
+              MOVE SPACES                        TO E-FICCTL
+              MOVE L-CtlLigneTot                 TO E-FICCTL
+              WRITE E-FICCTL
+                 IF L-FstCtl NOT = ZERO
+                    DISPLAY 'Erreur ecriture fichier FS =' L-FstCtl
+                 END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------------------
+       FIN-TRT.
+      *----
+           PERFORM ECRITURE-CONTROLE
+           CLOSE FICENT1 FICENT2 FICENT3 FICENT4 FICSOR FICEXCEP FICCTL
+           MOVE ZERO TO CPY-AUDIT-NBR-LUS
+           PERFORM VARYING IDX-FIC FROM 1 BY 1 UNTIL IDX-FIC > 4
+               Display 'Nbre enregs lus FICENT' IDX-FIC ' ='
+                   L-NbrEnrLus(IDX-FIC) '>'
+               ADD L-NbrEnrLus(IDX-FIC) TO CPY-AUDIT-NBR-LUS
+           END-PERFORM
+           Display 'Nbre enregs ecrits FICSOR =' L-NbrECR '>'
+           Display 'Nbre enregs sans correspondance (FICEXCEP) ='
+               L-NbrExcep '>'
+           MOVE L-NbrECR TO CPY-AUDIT-NBR-ECR
+           PERFORM ECRITURE-AUDIT
+           DISPLAY '*************************************************'
+           DISPLAY '      FIN   PROGRAMME ' L-Pgm
+           DISPLAY '*************************************************'
+           GOBACK
+           .
+      *----------------------------------------------------------------------------
+       ERREUR.
+      *----
+           DISPLAY 'Fin anormale'
+           MOVE 16 TO RETURN-CODE
+           PERFORM FIN-TRT.
+
+           COPY StatutTraduction_COPY.
+
+           COPY AuditEcriture_COPY.
