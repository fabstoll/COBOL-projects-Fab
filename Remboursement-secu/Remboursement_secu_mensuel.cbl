@@ -19,10 +19,27 @@
            SELECT SORTIE ASSIGN TO 'RESULTAT.txt'
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS L-FstSortie.
-       
+
+      *> Décomptes rejetés faute de montant plausible (cf. VERIF-MONTANT).
+           SELECT REJETS ASSIGN TO 'REJETS.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-FstRejets.
+
+      *> Même tableau mensuel que RESULTAT.txt, en CSV exploitable
+      *> directement sans reformatage (cf. ECRITURE-FICHIER-CSV).
+           SELECT SORTIE-CSV ASSIGN TO 'RESULTAT.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-FstCsv.
+
+      *> Journal d'audit partagé entre les programmes batch
+      *> (cf. ECRITURE-AUDIT).
+           SELECT FIC-AUDIT ASSIGN TO 'JOURNAL-AUDIT.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS L-FstAudit.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD LISTE.
        01 E-LISTE.
            05 E-LISTE-CODE                 PIC X(2).
@@ -31,11 +48,20 @@
            05 E-LISTE-FILLER2              PIC X.
            05 E-LISTE-DATESOIN             PIC 9(7).
            05 E-LISTE-FILLER3              PIC X.
-           05 E-LISTE-MTREMB               PIC 9(7)V99. 
-           
+           05 E-LISTE-MTREMB               PIC 9(7)V99.
+
        FD SORTIE.
        01 S-DONSORT                        PIC X(80).
-           
+
+       FD REJETS.
+       01 E-REJETS                         PIC X(100).
+
+       FD SORTIE-CSV.
+       01 S-DONSORT-CSV                    PIC X(40).
+
+       FD FIC-AUDIT.
+       01 E-FICAUDIT                       PIC X(80).
+
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
        
@@ -43,7 +69,10 @@
       *-- file status fichier
        01 L-Fst                    PIC 99.
        01 L-FstSortie              PIC 99.
-       
+       01 L-FstRejets              PIC 99.
+       01 L-FstCsv                 PIC 99.
+       01 L-FstAudit                PIC 99.
+
        01 L-FinFic                 PIC X.
            88 L-FinFic-OK VALUE 'O'.
        
@@ -59,6 +88,7 @@
        01 WS-MOIS-TXT              PIC XX.
        01 WS-ANNEE-TXT             PIC XXXX.
        01 WS-MNT-TXT               PIC X(12).
+       01 WS-YTD-TXT               PIC X(12).
        01 RESTE                    PIC 9.
        01 QUOTIENT                 PIC 9.
 
@@ -68,6 +98,16 @@
            05 ANNEE                        PIC 9999.
            05 FILLER                       PIC X(4) VALUE '  * '.
            05 MNT-REMB                     PIC ZBZZZBZZ9,99.
+           05 FILLER                       PIC X(4) VALUE '  * '.
+           05 YTD-REMB                     PIC ZBZZZBZZ9,99.
+
+      *-- Cumul année en cours (YTD) et cumul général, pour le
+      *   tableau mensuel de AFFICHAGE-DONNEES.
+       01 W-YTD                            PIC 9(9)V99 VALUE ZERO.
+       01 W-ANNEE-EN-COURS                 PIC 9(4) VALUE ZERO.
+       01 W-CUMUL-GENERAL                  PIC 9(9)V99 VALUE ZERO.
+       01 W-CUMUL-GENERAL-EDIT             PIC Z(6)ZZZ9,99.
+       01 WS-CUMUL-TXT                     PIC X(15).
 
        *> Variables pour recevoir les résultats du sous-programme
        01 W-DATE.
@@ -75,15 +115,110 @@
            05 W-MOIS                   PIC 9(2).
            05 W-JOUR                   PIC 9(2).
            
+      *-- Fenêtre d'années glissante : W-ANNEE-BASE est recalculée à
+      *   chaque exécution à partir de la date système, pour ne pas
+      *   avoir à recompiler le programme chaque fois que le calendrier
+      *   avance. W-ANNEE-NBR années sont couvertes à partir de là.
+       01 W-ANNEE-NBR                              PIC 9(3) VALUE 30.
+       01 W-ANNEE-RECUL                            PIC 9(3) VALUE 15.
+       01 W-ANNEE-BASE                             PIC 9(4).
+       01 W-ANNEE-FIN                              PIC 9(4).
+       01 W-ANNEE-COURANTE                         PIC 9(4).
+
+      *> Zone d'appel de Conversion_dates, élargie à X(10) pour porter
+      *> soit le quantième PIC 9(7) de E-LISTE-DATESOIN, soit un futur
+      *> format calendaire DD/MM/YYYY.
+       01 WS-DATE-APPEL                            PIC X(10).
+
       *-- Tableau des valeurs par jour
        01 TABLE-MONTANTS.
-           05 T-ANNEES OCCURS 5 INDEXED BY IDX-ANNEE. *> Pour 2003 à 2007
+           05 T-ANNEES OCCURS 30 INDEXED BY IDX-ANNEE.
                10 T-MOIS OCCURS 12 INDEXED BY IDX-MOIS.
                    15 T-MONTANT PIC 9(7)V99 VALUE ZERO.
-                   
+
+      *-- Répartition des remboursements par police, par mois/année.
+      *   Capacité limitée à W-POL-MAX polices distinctes par exécution ;
+      *   au-delà, les polices excédentaires sont signalées et ignorées
+      *   pour cette seule répartition (le total mensuel global reste
+      *   exact, lui).
+       01 W-POL-MAX                                PIC 9(5) VALUE 500.
+       01 W-NbrPol                                 PIC 9(5) VALUE ZERO.
+       01 W-IdxPol                                 PIC 9(5).
+       01 W-PolIgnorees                            PIC 9(5) VALUE ZERO.
+       01 TABLE-POLICES.
+           05 T-POLICE OCCURS 1 TO 500 TIMES
+                       DEPENDING ON W-NbrPol
+                       INDEXED BY IDX-POL.
+               10 T-POLICE-NUMPOL               PIC X(12).
+               10 T-POLICE-ANNEES OCCURS 30 INDEXED BY IDX-POL-ANNEE.
+                   15 T-POLICE-MOIS OCCURS 12
+                           INDEXED BY IDX-POL-MOIS.
+                       20 T-POLICE-MONTANT      PIC 9(7)V99 VALUE ZERO.
+
+      *-- Classement des W-TOP-N polices les plus remboursées, cumulées
+      *   sur toute la fenêtre d'années traitée.
+       01 W-TOP-N                                  PIC 9(2) VALUE 10.
+       01 W-Rang                                   PIC 9(2).
+       01 W-IdxMax                                 PIC 9(5).
+       01 W-MontantMax                              PIC 9(9)V99.
+       01 W-MontantMax-EDIT                         PIC Z(6)ZZZ9,99.
+       01 WS-RANG-TXT                               PIC Z9.
+       01 WS-TOP-MNT-TXT                            PIC X(15).
+       01 TABLE-POLICE-TOTAL.
+           05 T-POLICE-TOTAL PIC 9(9)V99 VALUE ZERO
+                     OCCURS 1 TO 500 TIMES
+                     DEPENDING ON W-NbrPol
+                     INDEXED BY IDX-POL-TOT.
+       01 TABLE-POLICE-CLASSEE.
+           05 T-POLICE-CLASSEE PIC X VALUE 'N'
+                     OCCURS 1 TO 500 TIMES
+                     DEPENDING ON W-NbrPol
+                     INDEXED BY IDX-POL-CLS.
+
+      *-- Répartition des remboursements par code d'acte (E-LISTE-CODE),
+      *   par mois/année. Même principe que TABLE-POLICES mais avec une
+      *   capacité plus modeste : le nombre de codes d'acte distincts
+      *   est structurellement petit.
+       01 W-CODE-MAX                               PIC 9(3) VALUE 50.
+       01 W-NbrCode                                PIC 9(3) VALUE ZERO.
+       01 W-IdxCode                                PIC 9(3).
+       01 TABLE-CODES.
+           05 T-CODE OCCURS 1 TO 50 TIMES
+                     DEPENDING ON W-NbrCode
+                     INDEXED BY IDX-CODE.
+               10 T-CODE-VALEUR                 PIC X(02).
+               10 T-CODE-ANNEES OCCURS 30 INDEXED BY IDX-CODE-ANNEE.
+                   15 T-CODE-MOIS OCCURS 12
+                           INDEXED BY IDX-CODE-MOIS.
+                       20 T-CODE-MONTANT        PIC 9(7)V99 VALUE ZERO.
+
+      *-- Validité du montant rembousé : un montant nul ou invraisemblable
+      *   (au-dessus du plafond configurable W-MTREMB-MAX) est rejeté au
+      *   lieu d'être sommé dans les tableaux, et reporté sur REJETS.txt.
+       01 W-MTREMB-MAX                             PIC 9(7)V99
+                                                    VALUE 50000,00.
+       01 W-Montant-Valide                         PIC X VALUE 'O'.
+           88 W-MontantValide-OK                   VALUE 'O'.
+           88 W-MontantValide-KO                   VALUE 'N'.
+       01 W-NbrRejets                               PIC 9(5) VALUE ZERO.
+       01 WS-MOTIF-REJET                            PIC X(20).
+       01 WS-MTREMB-TXT                             PIC X(12).
+
+      *-- Export CSV du tableau mensuel, en parallèle de RESULTAT.txt.
+      *   Séparateur ';' plutôt que ',' : DECIMAL-POINT IS COMMA fait
+      *   déjà de la virgule le séparateur décimal de MNT-REMB, un
+      *   délimiteur ',' couperait la colonne montant en deux. C'est
+      *   aussi le délimiteur standard d'un tableur en locale française,
+      *   donc le fichier s'ouvre bien directement sans reformatage.
+
       *-- Données de sortie
-       
-           
+
+      *-- Table de traduction des codes FILE STATUS (cf. ERREUR)
+       COPY Statut_COPY.
+
+      *-- Compteurs du journal d'audit (cf. ECRITURE-AUDIT)
+       COPY Audit_COPY.
+
        PROCEDURE DIVISION.
 
       *+++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
@@ -99,6 +234,10 @@
            END-PERFORM 
            
            PERFORM AFFICHAGE-DONNEES
+           PERFORM AFFICHAGE-DETAIL-POLICE
+           PERFORM CALCUL-TOTAUX-POLICE
+           PERFORM AFFICHAGE-TOP-POLICES
+           PERFORM AFFICHAGE-DETAIL-CODE
            PERFORM FIN-TRT
            .
 
@@ -110,18 +249,56 @@
            DISPLAY '*************************************************'
                MOVE LOW-VALUE TO L-FinFic
                INITIALIZE L-Nbr
+
+      *-- Calcul de la fenêtre d'années glissante à partir de la date système
+               MOVE FUNCTION CURRENT-DATE(1:4) TO W-ANNEE-COURANTE
+               COMPUTE W-ANNEE-BASE = W-ANNEE-COURANTE - W-ANNEE-RECUL
+               COMPUTE W-ANNEE-FIN = W-ANNEE-BASE + W-ANNEE-NBR - 1
+               DISPLAY 'Fenêtre années traitées : ' W-ANNEE-BASE
+                   ' à ' W-ANNEE-FIN
+
                OPEN INPUT LISTE.
                OPEN OUTPUT SORTIE.
+               OPEN OUTPUT REJETS.
+               OPEN OUTPUT SORTIE-CSV.
       * controle que l'ouverture du fichier c'est bien faite
            IF L-Fst NOT = ZERO
-               DISPLAY 'Erreur ouverture fichier FS =' L-Fst '>'
+               MOVE L-Fst TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY 'Erreur ouverture fichier FS =' L-Fst
+                   ' (' CPY-STATUT-TEXTE ')'
                PERFORM ERREUR
            END-IF
-           
+
            IF L-FstSortie NOT = 0
+               MOVE L-FstSortie TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
                DISPLAY 'Erreur ouverture fichier sortie FS=' L-FstSortie
+                   ' (' CPY-STATUT-TEXTE ')'
+               PERFORM ERREUR
+           END-IF
+
+           IF L-FstRejets NOT = 0
+               MOVE L-FstRejets TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY 'Erreur ouverture fichier rejets FS=' L-FstRejets
+                   ' (' CPY-STATUT-TEXTE ')'
                PERFORM ERREUR
            END-IF
+
+           IF L-FstCsv NOT = 0
+               MOVE L-FstCsv TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY 'Erreur ouverture fichier csv FS=' L-FstCsv
+                   ' (' CPY-STATUT-TEXTE ')'
+               PERFORM ERREUR
+           END-IF
+
+           MOVE SPACES TO S-DONSORT-CSV
+           STRING 'MOIS;ANNEE;MNT-REMB' DELIMITED BY SIZE
+               INTO S-DONSORT-CSV
+           END-STRING
+           WRITE S-DONSORT-CSV
            .
 
       *----------------------------------------------------------------
@@ -131,8 +308,11 @@
                AT END
                    SET L-FinFic-OK TO TRUE
                NOT AT END
-                   IF L-Fst NOT = ZERO 
-                       DISPLAY 'Erreur lecture fichier FS =' L-Fst '>'
+                   IF L-Fst NOT = ZERO
+                       MOVE L-Fst TO CPY-STATUT-CODE
+                       PERFORM TRADUCTION-STATUT
+                       DISPLAY 'Erreur lecture fichier FS =' L-Fst
+                           ' (' CPY-STATUT-TEXTE ')'
                        PERFORM ERREUR
                    END-IF
                    ADD 1 TO L-NbrEnrLus
@@ -144,50 +324,142 @@
            MOVE MOIS TO WS-MOIS-TXT
            MOVE ANNEE TO WS-ANNEE-TXT
            MOVE MNT-REMB TO WS-MNT-TXT
+           MOVE YTD-REMB TO WS-YTD-TXT
            MOVE SPACES TO S-DONSORT
-           
+
            STRING
                WS-MOIS-TXT                         DELIMITED BY SIZE
                '   * '                             DELIMITED BY SIZE
                WS-ANNEE-TXT                        DELIMITED BY SIZE
                '  * '                              DELIMITED BY SIZE
                WS-MNT-TXT                          DELIMITED BY SIZE
+               '  * '                              DELIMITED BY SIZE
+               WS-YTD-TXT                          DELIMITED BY SIZE
            INTO S-DONSORT
            END-STRING
            
            WRITE S-DONSORT
            IF L-FstSortie NOT = ZERO
+               MOVE L-FstSortie TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
                DISPLAY "Erreur écriture fichier FS=" L-FstSortie
+                   " (" CPY-STATUT-TEXTE ")"
                PERFORM ERREUR
            ELSE
                ADD 1 TO L-NbrEnrEcrits
            END-IF
+
+           PERFORM ECRITURE-FICHIER-CSV
+           .
+
+      *----------------------------------------------------------------
+       ECRITURE-FICHIER-CSV.
+      *-- Même ligne que ECRITURE-FICHIER, en CSV ';' (cf. note plus
+      *   haut sur DECIMAL-POINT IS COMMA).
+           MOVE SPACES TO S-DONSORT-CSV
+
+           STRING
+               WS-MOIS-TXT                         DELIMITED BY SIZE
+               ';'                                  DELIMITED BY SIZE
+               WS-ANNEE-TXT                         DELIMITED BY SIZE
+               ';'                                  DELIMITED BY SIZE
+               WS-MNT-TXT                           DELIMITED BY SIZE
+           INTO S-DONSORT-CSV
+           END-STRING
+
+           WRITE S-DONSORT-CSV
+           IF L-FstCsv NOT = ZERO
+               MOVE L-FstCsv TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY "Erreur écriture fichier csv FS=" L-FstCsv
+                   " (" CPY-STATUT-TEXTE ")"
+               PERFORM ERREUR
+           END-IF
            .
-                   
+
       *++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
        TRAITEMENT.
       *+++ Le coeur du traitement
-           PERFORM APPEL-SS-PROG
-           PERFORM CHARGEMENT-MONTANT-TABLEAU
+           PERFORM VERIF-MONTANT
+           IF W-MontantValide-OK
+               PERFORM APPEL-SS-PROG
+               PERFORM CHARGEMENT-MONTANT-TABLEAU
+           ELSE
+               PERFORM ECRITURE-REJET
+           END-IF
            .
-           
+
+      *----------------------------------------------------------------
+       VERIF-MONTANT.
+      *-- Un montant nul ou dépassant le plafond configurable n'est pas
+      *   plausible : on l'écarte des totaux plutôt que de le sommer
+      *   silencieusement.
+           SET W-MontantValide-OK TO TRUE
+           MOVE SPACES TO WS-MOTIF-REJET
+
+           IF E-LISTE-MTREMB = ZERO
+               SET W-MontantValide-KO TO TRUE
+               MOVE 'MONTANT NUL' TO WS-MOTIF-REJET
+           END-IF
+
+           IF E-LISTE-MTREMB > W-MTREMB-MAX
+               SET W-MontantValide-KO TO TRUE
+               MOVE 'MONTANT EXCESSIF' TO WS-MOTIF-REJET
+           END-IF
+
+           IF W-MontantValide-KO
+               ADD 1 TO W-NbrRejets
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       ECRITURE-REJET.
+      *-- Trace sur REJETS.txt un enregistrement écarté par VERIF-MONTANT.
+           MOVE E-LISTE-MTREMB TO WS-MTREMB-TXT
+           MOVE SPACES TO E-REJETS
+
+           STRING
+               E-LISTE-NUMPOL                      DELIMITED BY SIZE
+               '  * '                              DELIMITED BY SIZE
+               E-LISTE-DATESOIN                    DELIMITED BY SIZE
+               '  * '                              DELIMITED BY SIZE
+               WS-MTREMB-TXT                       DELIMITED BY SIZE
+               '  * '                              DELIMITED BY SIZE
+               WS-MOTIF-REJET                      DELIMITED BY SIZE
+           INTO E-REJETS
+           END-STRING
+
+           WRITE E-REJETS
+           IF L-FstRejets NOT = ZERO
+               MOVE L-FstRejets TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY 'Erreur écriture fichier rejets FS=' L-FstRejets
+                   ' (' CPY-STATUT-TEXTE ')'
+               PERFORM ERREUR
+           END-IF
+           .
+
+
       *----------------------------------------------------------------
        APPEL-SS-PROG.
       *-- Appel du ss-prog de test annee bissextile et transformation date
+           MOVE SPACES TO WS-DATE-APPEL
+           MOVE E-LISTE-DATESOIN TO WS-DATE-APPEL(1:7)
            CALL 'Conversion_dates'
-           USING E-LISTE-DATESOIN
+           USING WS-DATE-APPEL
                W-ANNEE
                W-MOIS
                W-JOUR
            END-CALL
            .
            
-           IF W-ANNEE < 2003 OR W-ANNEE > 2007
-               DISPLAY 'Annee hors plage 2003-2007 =' W-ANNEE '>'
+           IF W-ANNEE < W-ANNEE-BASE OR W-ANNEE > W-ANNEE-FIN
+               DISPLAY 'Annee hors plage ' W-ANNEE-BASE ' à '
+                   W-ANNEE-FIN ' =' W-ANNEE '>'
                PERFORM ERREUR
            END-IF
-      *-- Transformation année en index 1...5
-           COMPUTE E-ANNEEQ = W-ANNEE - 2002
+      *-- Transformation année en index 1...W-ANNEE-NBR
+           COMPUTE E-ANNEEQ = W-ANNEE - W-ANNEE-BASE + 1
            SET IDX-ANNEE TO E-ANNEEQ
            SET IDX-MOIS TO W-MOIS
            MOVE W-JOUR TO E-JOURQ
@@ -196,6 +468,77 @@
        CHARGEMENT-MONTANT-TABLEAU.
       *-- Sommes mensuelles des remboursements
            ADD E-LISTE-MTREMB TO T-MONTANT (IDX-ANNEE IDX-MOIS)
+
+      *-- Répartition par police, même mois/année
+           PERFORM RECHERCHE-POLICE
+           IF W-IdxPol NOT = ZERO
+               SET IDX-POL-ANNEE TO IDX-ANNEE
+               SET IDX-POL-MOIS TO IDX-MOIS
+               SET IDX-POL TO W-IdxPol
+               ADD E-LISTE-MTREMB TO
+                   T-POLICE-MONTANT
+                       (IDX-POL IDX-POL-ANNEE IDX-POL-MOIS)
+           END-IF
+
+      *-- Répartition par code d'acte, même mois/année
+           PERFORM RECHERCHE-CODE
+           SET IDX-CODE-ANNEE TO IDX-ANNEE
+           SET IDX-CODE-MOIS TO IDX-MOIS
+           SET IDX-CODE TO W-IdxCode
+           ADD E-LISTE-MTREMB TO
+               T-CODE-MONTANT (IDX-CODE IDX-CODE-ANNEE IDX-CODE-MOIS)
+           .
+      *----------------------------------------------------------------
+       RECHERCHE-POLICE.
+      *-- Retrouve l'index de la police E-LISTE-NUMPOL dans
+      *   TABLE-POLICES, en créant une nouvelle entrée si elle n'y
+      *   figure pas encore. W-IdxPol = 0 si la capacité est atteinte.
+           MOVE ZERO TO W-IdxPol
+           PERFORM VARYING IDX-POL FROM 1 BY 1 UNTIL IDX-POL > W-NbrPol
+               IF T-POLICE-NUMPOL (IDX-POL) = E-LISTE-NUMPOL
+                   SET W-IdxPol TO IDX-POL
+               END-IF
+           END-PERFORM
+
+           IF W-IdxPol = ZERO
+               IF W-NbrPol < W-POL-MAX
+                   ADD 1 TO W-NbrPol
+                   SET IDX-POL TO W-NbrPol
+                   MOVE E-LISTE-NUMPOL TO T-POLICE-NUMPOL (IDX-POL)
+                   SET W-IdxPol TO IDX-POL
+               ELSE
+                   ADD 1 TO W-PolIgnorees
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       RECHERCHE-CODE.
+      *-- Retrouve l'index du code d'acte E-LISTE-CODE dans
+      *   TABLE-CODES, en créant une nouvelle entrée si besoin. Le
+      *   nombre de codes distincts étant structurellement petit, une
+      *   capacité atteinte (anomalie amont) retombe sur la dernière
+      *   entrée plutôt que de perdre le montant.
+           MOVE ZERO TO W-IdxCode
+           PERFORM VARYING IDX-CODE FROM 1 BY 1
+                   UNTIL IDX-CODE > W-NbrCode
+               IF T-CODE-VALEUR (IDX-CODE) = E-LISTE-CODE
+                   SET W-IdxCode TO IDX-CODE
+               END-IF
+           END-PERFORM
+
+           IF W-IdxCode = ZERO
+               IF W-NbrCode < W-CODE-MAX
+                   ADD 1 TO W-NbrCode
+                   SET IDX-CODE TO W-NbrCode
+                   MOVE E-LISTE-CODE TO T-CODE-VALEUR (IDX-CODE)
+                   SET W-IdxCode TO IDX-CODE
+               ELSE
+                   DISPLAY 'Trop de codes acte distincts, code '
+                       E-LISTE-CODE ' regroupé avec le dernier connu'
+                   SET W-IdxCode TO W-NbrCode
+               END-IF
+           END-IF
            .
 
       *----------------------------------------------------------------
@@ -203,26 +546,33 @@
       *-- Affichage des données à exporter
 
            MOVE SPACES TO S-DONSORT
-           MOVE 'Mois * Année * Remboursements' TO S-DONSORT.
-     
-           *> Boucles sur les années et le mois           
-           PERFORM VARYING IDX-ANNEE FROM 1 BY 1 UNTIL IDX-ANNEE > 5
+           MOVE 'Mois * Année * Rembours. * Cumul année'
+               TO S-DONSORT.
+
+           *> Boucles sur les années et le mois
+           PERFORM VARYING IDX-ANNEE FROM 1 BY 1
+                   UNTIL IDX-ANNEE > W-ANNEE-NBR
+               MOVE ZERO TO W-YTD
                PERFORM VARYING IDX-MOIS FROM 1 BY 1 UNTIL IDX-MOIS > 12
                  *> Affichage du titre toutes les 10 lignes
-                   DIVIDE L-NbrEnrEcrits BY 10 GIVING QUOTIENT 
+                   DIVIDE L-NbrEnrEcrits BY 10 GIVING QUOTIENT
                    REMAINDER RESTE
                    IF RESTE = 0
-                       MOVE 'Mois * Année * Remboursements' 
-                       TO S-DONSORT
+                       MOVE 'Mois * Année * Rembours. * Cumul année'
+                           TO S-DONSORT
                        DISPLAY S-DONSORT
                        WRITE S-DONSORT
                    END-IF
-                 *> Récupérer le montant  
+                 *> Récupérer le montant
                    MOVE T-MONTANT (IDX-ANNEE IDX-MOIS) TO MNT-REMB
-                 *> LES MOIS  
+                 *> Cumul année en cours (YTD)
+                   ADD T-MONTANT (IDX-ANNEE IDX-MOIS) TO W-YTD
+                   ADD T-MONTANT (IDX-ANNEE IDX-MOIS) TO W-CUMUL-GENERAL
+                   MOVE W-YTD TO YTD-REMB
+                 *> LES MOIS
                    MOVE IDX-MOIS TO MOIS
-                 *> LES ANNEES  
-                   COMPUTE ANNEE = IDX-ANNEE + 2002
+                 *> LES ANNEES
+                   COMPUTE ANNEE = W-ANNEE-BASE + IDX-ANNEE - 1
            *> ECRITURE-FICHIER
                    PERFORM ECRITURE-FICHIER
 
@@ -231,15 +581,262 @@
 
                END-PERFORM
            END-PERFORM
+
+           PERFORM ECRITURE-TOTAL-GENERAL
            .
-      
+
+      *----------------------------------------------------------------
+       ECRITURE-TOTAL-GENERAL.
+      *-- Ligne de total général, cumulé sur toute la fenêtre d'années
+      *   traitée, écrite en clôture du tableau mensuel.
+           MOVE W-CUMUL-GENERAL TO W-CUMUL-GENERAL-EDIT
+           MOVE W-CUMUL-GENERAL-EDIT TO WS-CUMUL-TXT
+           MOVE SPACES TO S-DONSORT
+           STRING
+               'TOTAL GENERAL * '                 DELIMITED BY SIZE
+               WS-CUMUL-TXT                       DELIMITED BY SIZE
+           INTO S-DONSORT
+           END-STRING
+
+           DISPLAY S-DONSORT
+           WRITE S-DONSORT
+           IF L-FstSortie NOT = ZERO
+               MOVE L-FstSortie TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY "Erreur écriture fichier FS=" L-FstSortie
+                   " (" CPY-STATUT-TEXTE ")"
+               PERFORM ERREUR
+           ELSE
+               ADD 1 TO L-NbrEnrEcrits
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       AFFICHAGE-DETAIL-POLICE.
+      *-- Répartition des remboursements par police et par mois/année,
+      *   en complément du total mensuel global ci-dessus.
+           IF W-PolIgnorees NOT = ZERO
+               DISPLAY 'Polices ignorées (capacité atteinte) ='
+                   W-PolIgnorees '>'
+           END-IF
+
+           MOVE SPACES TO S-DONSORT
+           MOVE 'Police * Mois * Année * Remboursements' TO S-DONSORT
+           DISPLAY S-DONSORT
+           WRITE S-DONSORT
+
+           PERFORM VARYING IDX-POL FROM 1 BY 1 UNTIL IDX-POL > W-NbrPol
+               PERFORM VARYING IDX-POL-ANNEE FROM 1 BY 1
+                       UNTIL IDX-POL-ANNEE > W-ANNEE-NBR
+                   PERFORM VARYING IDX-POL-MOIS FROM 1 BY 1
+                           UNTIL IDX-POL-MOIS > 12
+                       IF T-POLICE-MONTANT
+                               (IDX-POL IDX-POL-ANNEE IDX-POL-MOIS)
+                               NOT = ZERO
+                           MOVE IDX-POL-MOIS TO MOIS
+                           COMPUTE ANNEE =
+                               W-ANNEE-BASE + IDX-POL-ANNEE - 1
+                           MOVE T-POLICE-MONTANT
+                               (IDX-POL IDX-POL-ANNEE IDX-POL-MOIS)
+                               TO MNT-REMB
+                           PERFORM ECRITURE-FICHIER-POLICE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+       ECRITURE-FICHIER-POLICE.
+      *-----------
+           MOVE MOIS TO WS-MOIS-TXT
+           MOVE ANNEE TO WS-ANNEE-TXT
+           MOVE MNT-REMB TO WS-MNT-TXT
+           MOVE SPACES TO S-DONSORT
+
+           STRING
+               T-POLICE-NUMPOL (IDX-POL)           DELIMITED BY SIZE
+               ' * '                                DELIMITED BY SIZE
+               WS-MOIS-TXT                          DELIMITED BY SIZE
+               '   * '                              DELIMITED BY SIZE
+               WS-ANNEE-TXT                         DELIMITED BY SIZE
+               '  * '                               DELIMITED BY SIZE
+               WS-MNT-TXT                           DELIMITED BY SIZE
+           INTO S-DONSORT
+           END-STRING
+
+           DISPLAY S-DONSORT
+           WRITE S-DONSORT
+           IF L-FstSortie NOT = ZERO
+               MOVE L-FstSortie TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY "Erreur écriture fichier FS=" L-FstSortie
+                   " (" CPY-STATUT-TEXTE ")"
+               PERFORM ERREUR
+           ELSE
+               ADD 1 TO L-NbrEnrEcrits
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       CALCUL-TOTAUX-POLICE.
+      *-- Cumule chaque police sur toute la fenêtre d'années traitée,
+      *   en préparation du classement des polices les plus remboursées.
+           PERFORM VARYING IDX-POL FROM 1 BY 1 UNTIL IDX-POL > W-NbrPol
+               MOVE ZERO TO T-POLICE-TOTAL (IDX-POL)
+               MOVE 'N' TO T-POLICE-CLASSEE (IDX-POL)
+               PERFORM VARYING IDX-POL-ANNEE FROM 1 BY 1
+                       UNTIL IDX-POL-ANNEE > W-ANNEE-NBR
+                   PERFORM VARYING IDX-POL-MOIS FROM 1 BY 1
+                           UNTIL IDX-POL-MOIS > 12
+                       ADD T-POLICE-MONTANT
+                               (IDX-POL IDX-POL-ANNEE IDX-POL-MOIS)
+                           TO T-POLICE-TOTAL (IDX-POL)
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+       AFFICHAGE-TOP-POLICES.
+      *-- Classement des W-TOP-N polices les plus remboursées, par
+      *   sélection successive du maximum restant (RECHERCHE-MAX-POLICE).
+           MOVE SPACES TO S-DONSORT
+           MOVE 'TOP polices * Rembours. cumulé' TO S-DONSORT
+           DISPLAY S-DONSORT
+           WRITE S-DONSORT
+
+           PERFORM VARYING W-Rang FROM 1 BY 1
+                   UNTIL W-Rang > W-TOP-N OR W-Rang > W-NbrPol
+               PERFORM RECHERCHE-MAX-POLICE
+               IF W-IdxMax NOT = ZERO
+                   MOVE 'O' TO T-POLICE-CLASSEE (W-IdxMax)
+                   PERFORM ECRITURE-FICHIER-TOP-POLICE
+               END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+       RECHERCHE-MAX-POLICE.
+      *-- Retrouve l'index de la police non encore classée qui a le
+      *   plus fort total cumulé ; W-IdxMax = 0 si aucune n'est restante.
+           MOVE ZERO TO W-IdxMax
+           MOVE ZERO TO W-MontantMax
+           PERFORM VARYING IDX-POL FROM 1 BY 1 UNTIL IDX-POL > W-NbrPol
+               IF T-POLICE-CLASSEE (IDX-POL) = 'N'
+                       AND T-POLICE-TOTAL (IDX-POL) > W-MontantMax
+                   SET W-IdxMax TO IDX-POL
+                   MOVE T-POLICE-TOTAL (IDX-POL) TO W-MontantMax
+               END-IF
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+       ECRITURE-FICHIER-TOP-POLICE.
+      *-----------
+           MOVE W-Rang TO WS-RANG-TXT
+           MOVE W-MontantMax TO W-MontantMax-EDIT
+           MOVE W-MontantMax-EDIT TO WS-TOP-MNT-TXT
+           MOVE SPACES TO S-DONSORT
+
+           STRING
+               WS-RANG-TXT                          DELIMITED BY SIZE
+               '  * '                                DELIMITED BY SIZE
+               T-POLICE-NUMPOL (W-IdxMax)            DELIMITED BY SIZE
+               ' * '                                 DELIMITED BY SIZE
+               WS-TOP-MNT-TXT                        DELIMITED BY SIZE
+           INTO S-DONSORT
+           END-STRING
+
+           DISPLAY S-DONSORT
+           WRITE S-DONSORT
+           IF L-FstSortie NOT = ZERO
+               MOVE L-FstSortie TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY "Erreur écriture fichier FS=" L-FstSortie
+                   " (" CPY-STATUT-TEXTE ")"
+               PERFORM ERREUR
+           ELSE
+               ADD 1 TO L-NbrEnrEcrits
+           END-IF
+           .
+
+      *----------------------------------------------------------------
+       AFFICHAGE-DETAIL-CODE.
+      *-- Répartition des remboursements par code d'acte et par
+      *   mois/année, en complément des répartitions ci-dessus.
+           MOVE SPACES TO S-DONSORT
+           MOVE 'Code * Mois * Année * Remboursements' TO S-DONSORT
+           DISPLAY S-DONSORT
+           WRITE S-DONSORT
+
+           PERFORM VARYING IDX-CODE FROM 1 BY 1
+                   UNTIL IDX-CODE > W-NbrCode
+               PERFORM VARYING IDX-CODE-ANNEE FROM 1 BY 1
+                       UNTIL IDX-CODE-ANNEE > W-ANNEE-NBR
+                   PERFORM VARYING IDX-CODE-MOIS FROM 1 BY 1
+                           UNTIL IDX-CODE-MOIS > 12
+                       IF T-CODE-MONTANT
+                               (IDX-CODE IDX-CODE-ANNEE IDX-CODE-MOIS)
+                               NOT = ZERO
+                           MOVE IDX-CODE-MOIS TO MOIS
+                           COMPUTE ANNEE =
+                               W-ANNEE-BASE + IDX-CODE-ANNEE - 1
+                           MOVE T-CODE-MONTANT
+                               (IDX-CODE IDX-CODE-ANNEE IDX-CODE-MOIS)
+                               TO MNT-REMB
+                           PERFORM ECRITURE-FICHIER-CODE
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM
+           .
+
+      *----------------------------------------------------------------
+       ECRITURE-FICHIER-CODE.
+      *-----------
+           MOVE MOIS TO WS-MOIS-TXT
+           MOVE ANNEE TO WS-ANNEE-TXT
+           MOVE MNT-REMB TO WS-MNT-TXT
+           MOVE SPACES TO S-DONSORT
+
+           STRING
+               T-CODE-VALEUR (IDX-CODE)             DELIMITED BY SIZE
+               ' * '                                DELIMITED BY SIZE
+               WS-MOIS-TXT                          DELIMITED BY SIZE
+               '   * '                              DELIMITED BY SIZE
+               WS-ANNEE-TXT                         DELIMITED BY SIZE
+               '  * '                               DELIMITED BY SIZE
+               WS-MNT-TXT                           DELIMITED BY SIZE
+           INTO S-DONSORT
+           END-STRING
+
+           DISPLAY S-DONSORT
+           WRITE S-DONSORT
+           IF L-FstSortie NOT = ZERO
+               MOVE L-FstSortie TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY "Erreur écriture fichier FS=" L-FstSortie
+                   " (" CPY-STATUT-TEXTE ")"
+               PERFORM ERREUR
+           ELSE
+               ADD 1 TO L-NbrEnrEcrits
+           END-IF
+           .
+
       *----------------------------------------------------------------
        FIN-TRT.
       *---- 
            CLOSE LISTE
            CLOSE SORTIE
+           CLOSE REJETS
+           CLOSE SORTIE-CSV
+           MOVE L-NbrEnrLus TO CPY-AUDIT-NBR-LUS
+           MOVE L-NbrEnrEcrits TO CPY-AUDIT-NBR-ECR
+           PERFORM ECRITURE-AUDIT
            DISPLAY 'Nbre enregs lus =' L-NbrEnrLus '>'
            DISPLAY 'Nbre enregs écrits =' L-NbrEnrEcrits '>'
+           DISPLAY 'Nbre enregs rejetés =' W-NbrRejets '>'
            DISPLAY '*************************************************'
            DISPLAY ' FIN PROGRAMME ' L-Pgm
            DISPLAY '*************************************************' 
@@ -247,5 +844,12 @@
        
        ERREUR.
            DISPLAY 'Fin anormale'
+           MOVE 16 TO RETURN-CODE
            PERFORM FIN-TRT.
 
+      *----------------------------------------------------------------
+       COPY StatutTraduction_COPY.
+
+      *----------------------------------------------------------------
+       COPY AuditEcriture_COPY.
+
