@@ -9,12 +9,21 @@
        01 E-JOURQ                                 PIC 9(3).
        01 ANNEEBISSEX-ON                          PIC 9 VALUE 0.
 
+      *> Format de date détecté dans L-DATE-SOIN :
+      *>   'Q' = quantième YYYYDDD (format historique, 7 chiffres)
+      *>   'D' = calendaire DD/MM/YYYY (nouvel extrait)
+       01 W-FORMAT-DATE                           PIC X VALUE 'Q'.
+           88 W-FORMAT-CALENDAIRE                 VALUE 'D'.
+           88 W-FORMAT-QUANTIEME                  VALUE 'Q'.
+
        LINKAGE SECTION.
-       01 L-DATE-SOIN     PIC 9(7).
+      *> Élargi à X(10) pour pouvoir porter soit les 7 chiffres du
+      *> quantième, soit les 10 caractères DD/MM/YYYY.
+       01 L-DATE-SOIN     PIC X(10).
        01 L-ANNEE         PIC 9(4).
        01 L-MOIS          PIC 9(2).
        01 L-JOUR          PIC 9(2).
-       
+
        PROCEDURE DIVISION USING
            L-DATE-SOIN
            L-ANNEE
@@ -24,11 +33,34 @@
       *+++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++++
       *TRAITEMENT.
       *+++++++++++++++++++++++
-       
-       PERFORM VERIF-BISSEX      
-       PERFORM TRANSFO-DATE
+
+       PERFORM DETECTION-FORMAT-DATE
+       IF W-FORMAT-CALENDAIRE
+           PERFORM TRANSFO-DATE-CALENDAIRE
+       ELSE
+           PERFORM VERIF-BISSEX
+           PERFORM TRANSFO-DATE
+       END-IF
        GOBACK
        .
+
+      *----------------------------------------------------------------------------
+       DETECTION-FORMAT-DATE.
+      *-- Un format DD/MM/YYYY a toujours un '/' en positions 3 et 6 ;
+      *   le quantième YYYYDDD n'en a jamais à ces positions.
+       IF L-DATE-SOIN(3:1) = '/' AND L-DATE-SOIN(6:1) = '/'
+           SET W-FORMAT-CALENDAIRE TO TRUE
+       ELSE
+           SET W-FORMAT-QUANTIEME TO TRUE
+       END-IF
+       .
+      *----------------------------------------------------------------------------
+       TRANSFO-DATE-CALENDAIRE.
+      *-- Date déjà exprimée en jour/mois/année, simple répartition.
+       MOVE L-DATE-SOIN(1:2) TO L-JOUR
+       MOVE L-DATE-SOIN(4:2) TO L-MOIS
+       MOVE L-DATE-SOIN(7:4) TO L-ANNEE
+       .
               
       *----------------------------------------------------------------------------
        VERIF-BISSEX.
