@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+       TRADUCTION-STATUT.
+      *-- Traduit CPY-STATUT-CODE en libellé clair dans CPY-STATUT-
+      *   TEXTE, par recherche linéaire dans CPY-TAB-STATUT (cf.
+      *   Statut_COPY). Code inconnu = libellé générique, pas d'arrêt.
+           MOVE "Code statut inconnu                     "
+               TO CPY-STATUT-TEXTE
+           PERFORM VARYING CPY-IDX-STATUT FROM 1 BY 1
+                   UNTIL CPY-IDX-STATUT > 20
+               IF CPY-STATUT-CLE (CPY-IDX-STATUT) = CPY-STATUT-CODE
+                   MOVE CPY-STATUT-LIB (CPY-IDX-STATUT)
+                       TO CPY-STATUT-TEXTE
+               END-IF
+           END-PERFORM
+           .
