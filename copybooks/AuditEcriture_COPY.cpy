@@ -0,0 +1,37 @@
+      *----------------------------------------------------------------
+       ECRITURE-AUDIT.
+      *-- Journal d'audit partagé entre les programmes batch : une
+      *   ligne par exécution sur JOURNAL-AUDIT.txt, avec le
+      *   programme, la date/heure système et les compteurs
+      *   lus/écrits préparés par l'appelant (cf. Audit_COPY).
+           OPEN EXTEND FIC-AUDIT
+           IF L-FstAudit = "05" OR L-FstAudit = "35"
+               OPEN OUTPUT FIC-AUDIT
+           END-IF
+
+           MOVE CPY-AUDIT-NBR-LUS TO CPY-AUDIT-NBR-LUS-TXT
+           MOVE CPY-AUDIT-NBR-ECR TO CPY-AUDIT-NBR-ECR-TXT
+
+           MOVE SPACES TO E-FICAUDIT
+           STRING FUNCTION CURRENT-DATE(1:8)    DELIMITED BY SIZE
+                  " "                           DELIMITED BY SIZE
+                  FUNCTION CURRENT-DATE(9:6)    DELIMITED BY SIZE
+                  " - "                         DELIMITED BY SIZE
+                  FUNCTION TRIM(L-Pgm)          DELIMITED BY SIZE
+                  " - lus : "                   DELIMITED BY SIZE
+                  CPY-AUDIT-NBR-LUS-TXT         DELIMITED BY SIZE
+                  " - ecrits : "                DELIMITED BY SIZE
+                  CPY-AUDIT-NBR-ECR-TXT         DELIMITED BY SIZE
+                  INTO E-FICAUDIT
+           END-STRING
+
+           WRITE E-FICAUDIT
+           IF L-FstAudit NOT = ZERO
+               MOVE L-FstAudit TO CPY-STATUT-CODE
+               PERFORM TRADUCTION-STATUT
+               DISPLAY 'Erreur ecriture fichier FS =' L-FstAudit
+                   ' (' CPY-STATUT-TEXTE ')'
+               PERFORM ERREUR
+           END-IF
+           CLOSE FIC-AUDIT
+           .
