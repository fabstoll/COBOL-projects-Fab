@@ -0,0 +1,53 @@
+      *-- Table de traduction des codes FILE STATUS les plus courants
+      *   en libellé clair, pour enrichir les messages des
+      *   paragraphes ERREUR. Table statique REDEFINES, construite
+      *   comme JOUR-NOM/TRANCHE-LABEL dans STATITIC-TELE.
+       01 CPY-STATUT-CODE                          PIC 99.
+       01 CPY-STATUT-TEXTE                         PIC X(40).
+       01 CPY-IDX-STATUT                           PIC 99.
+
+       01 CPY-LIBELLES-STATUT.
+           05 FILLER PIC X(42) VALUE
+               "00Traitement termine normalement          ".
+           05 FILLER PIC X(42) VALUE
+               "02Enregistrement en double (cle alt.)     ".
+           05 FILLER PIC X(42) VALUE
+               "04Longueur d enregistrement incorrecte    ".
+           05 FILLER PIC X(42) VALUE
+               "05Fichier optionnel absent a l ouverture  ".
+           05 FILLER PIC X(42) VALUE
+               "10Fin de fichier atteinte                 ".
+           05 FILLER PIC X(42) VALUE
+               "21Erreur de sequence sur la cle           ".
+           05 FILLER PIC X(42) VALUE
+               "22Enregistrement en double                ".
+           05 FILLER PIC X(42) VALUE
+               "23Enregistrement non trouve               ".
+           05 FILLER PIC X(42) VALUE
+               "34Depassement de capacite du fichier      ".
+           05 FILLER PIC X(42) VALUE
+               "35Fichier introuvable a l ouverture       ".
+           05 FILLER PIC X(42) VALUE
+               "37Organisation de fichier incompatible    ".
+           05 FILLER PIC X(42) VALUE
+               "41Fichier deja ouvert                     ".
+           05 FILLER PIC X(42) VALUE
+               "42Fichier non ouvert                      ".
+           05 FILLER PIC X(42) VALUE
+               "43Derniere operation invalide (REWRITE)   ".
+           05 FILLER PIC X(42) VALUE
+               "44Taille d enregistrement incorrecte      ".
+           05 FILLER PIC X(42) VALUE
+               "46Lecture tentee apres fin de fichier     ".
+           05 FILLER PIC X(42) VALUE
+               "47Fichier non ouvert en lecture           ".
+           05 FILLER PIC X(42) VALUE
+               "48Fichier non ouvert en ecriture          ".
+           05 FILLER PIC X(42) VALUE
+               "49Operation REWRITE/DELETE non valide     ".
+           05 FILLER PIC X(42) VALUE
+               "71Ecriture refusee, article mal initialise".
+       01 CPY-TAB-STATUT REDEFINES CPY-LIBELLES-STATUT.
+           05 CPY-STATUT OCCURS 20 TIMES.
+               10 CPY-STATUT-CLE                   PIC 99.
+               10 CPY-STATUT-LIB                   PIC X(40).
