@@ -0,0 +1,8 @@
+      *-- Compteurs génériques pour le journal d'audit inter-
+      *   programmes (cf. AuditEcriture_COPY) : chaque programme y
+      *   recopie son nombre d'enregistrements lus et écrits juste
+      *   avant PERFORM ECRITURE-AUDIT, en FIN-TRT.
+       01 CPY-AUDIT-NBR-LUS                       PIC 9(7).
+       01 CPY-AUDIT-NBR-ECR                       PIC 9(7).
+       01 CPY-AUDIT-NBR-LUS-TXT                   PIC Z(6)9.
+       01 CPY-AUDIT-NBR-ECR-TXT                   PIC Z(6)9.
