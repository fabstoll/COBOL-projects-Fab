@@ -0,0 +1,23 @@
+      *-- Table de travail pour COMPLETER-FICHIER : un IDX-TAB par
+      *   ligne de l'extrait FICENT chargée en mémoire pour y
+      *   attribuer le code contrat. Capacité configurable via
+      *   W-FicEnt-Max (cf. LECTURE-FICHIER-CHARGE-TABLEAU).
+       01 W-FicEnt-Max                            PIC 9(5) VALUE 5000.
+
+       01 TABLEAU-FICENT.
+           05 W-FicEnt  OCCURS 5000 TIMES
+                        INDEXED BY IDX-TAB.
+               10 W-FicEnt-TypEnr                 PIC X(01).
+                   88 W-FicEnt-TypEnr-Ctr          VALUE 'C'.
+                   88 W-FicEnt-TypEnr-Tet          VALUE 'T'.
+               10 W-FicEnt-DonCtr.
+                   15 W-FicEnt-DonCtr-RefCtr       PIC X(09).
+                   15 W-FicEnt-DonCtr-Sit          PIC X(01).
+                       88 W-FicEnt-DonCtr-Sit-Crs  VALUE 'C'.
+                       88 W-FicEnt-DonCtr-Sit-Itc  VALUE 'I'.
+                   15 FILLER                       PIC X(34).
+               10 W-FicEnt-DonTet REDEFINES W-FicEnt-DonCtr.
+                   15 W-FicEnt-DonTet-Code         PIC X(09).
+                   15 W-FicEnt-DonTet-Sit          PIC X(01).
+                       88 W-FicEnt-DonTet-Sit-Itc  VALUE 'I'.
+                   15 FILLER                       PIC X(34).
