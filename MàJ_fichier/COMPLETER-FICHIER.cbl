@@ -15,10 +15,31 @@
                       ORGANIZATION IS LINE SEQUENTIAL
                       FILE STATUS IS L-Fst-Ent.
 
-       SELECT FICSOR ASSIGN TO 'FICSOR.txt'
+      *> Sortie propre à ce programme (table FICENT reconstituée),
+      *> sans rapport avec le FICSOR.txt produit par FUSION-FICHIER :
+      *> nom distinct pour ne pas écraser la sortie de ce dernier.
+       SELECT FICSOR ASSIGN TO 'FICSOR2.txt'
                      ORGANIZATION IS LINE SEQUENTIAL
                      FILE STATUS IS L-Fst-Sor.
 
+       *> Rapport de synthèse du traitement, en complément de FICSOR.
+       SELECT FICSYNT ASSIGN TO 'FICSYNT.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-Fst-Synt.
+
+       *> Fichier de reprise : dernier IDX-TAB committé dans FICSOR,
+       *> pour que ECRITURE-FICHIER-SORTIE reparte de là après abend
+       *> au lieu de retraiter tout le tableau.
+       SELECT FICCHK ASSIGN TO 'FICCHK.txt'
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS L-Fst-Chk.
+
+      *-- Journal d'audit partagé entre les programmes batch
+      *   (cf. ECRITURE-AUDIT).
+       SELECT FIC-AUDIT  ASSIGN  TO 'JOURNAL-AUDIT.txt'
+                      ORGANIZATION IS LINE SEQUENTIAL
+                      FILE STATUS IS L-FstAudit.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -29,6 +50,15 @@
        FD  FICSOR.
        01 E-FICSOR                                 PIC X(45).
 
+       FD  FICSYNT.
+       01 E-FICSYNT                                PIC X(60).
+
+       FD  FICCHK.
+       01 E-FICCHK                                 PIC 9(05).
+
+       FD  FIC-AUDIT.
+       01 E-FICAUDIT                                PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 L-Pgm                    PIC X(20) VALUE 'COMPLÉTER-FICHIER'.
@@ -38,18 +68,51 @@
       *-- file status fichier
        01 L-Fst-Ent                                   PIC 99.
        01 L-Fst-Sor                                   PIC 99.
+       01 L-Fst-Synt                                  PIC 99.
+       01 L-Fst-Chk                                   PIC 99.
+       01 L-FstAudit                                  PIC 99.
 
        01 L-FinFic                                PIC X.
            88 L-FinFic-OK                         VALUE 'O'.
 
        01 L-Nbr.
            05 L-NbrEnrLus                         PIC 9(5).
+           05 L-NbrEnrEcrits                      PIC 9(5).
+
+       *> Compteurs du rapport de synthèse (cf. ECRITURE-SYNTHESE)
+       01 W-NbrLigCtr                             PIC 9(5) VALUE ZERO.
+       01 W-NbrLigTetItc                          PIC 9(5) VALUE ZERO.
+       01 W-NbrLigTetAvantCtr                     PIC 9(5) VALUE ZERO.
+       01 W-NbrLigCtrAnomalie                     PIC 9(5) VALUE ZERO.
+
+       *> Reprise sur incident de ECRITURE-FICHIER-SORTIE
+       01 W-ChkFreq                               PIC 9(5) VALUE 100.
+       01 W-NbrEcrDepChk                          PIC 9(5) VALUE ZERO.
+       01 W-IdxReprise                            PIC 9(5) VALUE ZERO.
+       01 W-IdxDebutEcr                           PIC 9(5) VALUE ZERO.
+       01 W-Chk-Present                           PIC X VALUE 'N'.
+           88 W-Chk-Present-OK                    VALUE 'O'.
        
-       *> Mémorisation des lignes contrat
-       01 W-MEMLIN-CTR                            PIC 99.
+       *> Mémorisation de la ligne du contrat le plus récent
+       01 W-MEMLIN-CTR                            PIC 9(5).
+
+       *> Mémorisation des contrats ouverts (tous les 'C' déjà vus),
+       *> pour router les lignes tête vers le bon contrat et pas
+       *> seulement vers le dernier rencontré.
+       01 W-NbrCtrOuverts                         PIC 9(5) VALUE ZERO.
+       01 W-CTR-OUVERTS.
+           05 W-CTR-OUVERT  OCCURS 5000 TIMES
+                            INDEXED BY IDX-CTR-OUV  PIC 9(5).
+       01 W-IDX-CTR-CIBLE                         PIC 9(5).
 
        COPY Tableau_COPY.
 
+      *-- Table de traduction des codes FILE STATUS (cf. ERREUR)
+       COPY Statut_COPY.
+
+      *-- Compteurs du journal d'audit (cf. ECRITURE-AUDIT)
+       COPY Audit_COPY.
+
        PROCEDURE DIVISION.
 
        SQUELETTE.
@@ -76,14 +139,82 @@
            MOVE LOW-VALUE                              TO L-FinFic
            INITIALIZE L-Nbr
 
-           OPEN INPUT FICENT OUTPUT FICSOR
+           OPEN INPUT FICENT OUTPUT FICSYNT
            *> controle que l'ouverture du fichier c'est bien faite
-           IF L-Fst-Ent NOT = ZERO 
-              DISPLAY 'Erreur ouverture fichier FS =' L-Fst-Ent '>'
+           IF L-Fst-Ent NOT = ZERO
+              MOVE L-Fst-Ent TO CPY-STATUT-CODE
+              PERFORM TRADUCTION-STATUT
+              DISPLAY 'Erreur ouverture fichier FS =' L-Fst-Ent
+                  ' (' CPY-STATUT-TEXTE ')'
               PERFORM ERREUR
            END-IF
+           IF L-Fst-Synt NOT = ZERO
+                MOVE L-Fst-Synt TO CPY-STATUT-CODE
+                PERFORM TRADUCTION-STATUT
+                DISPLAY 'Erreur ouverture fichier FS =' L-Fst-Synt
+                    ' (' CPY-STATUT-TEXTE ')'
+                PERFORM ERREUR
+           END-IF
+
+           PERFORM DETECTION-REPRISE
+           .
+      *----------------------------------------------------------------------------
+       DETECTION-REPRISE.
+      *-----
+      *-- Un fichier FICCHK non vide signale une exécution précédente
+      *   interrompue en cours d'écriture : on retrouve le dernier
+      *   IDX-TAB committé pour que ECRITURE-FICHIER-SORTIE reprenne
+      *   à cet endroit plutôt que de tout réécrire depuis la ligne 1.
+           OPEN INPUT FICCHK
+           IF L-Fst-Chk = ZERO
+               PERFORM UNTIL L-Fst-Chk = 10
+                   READ FICCHK
+                       NOT AT END
+                           MOVE E-FICCHK TO W-IdxReprise
+                   END-READ
+                   IF L-Fst-Chk NOT = ZERO AND L-Fst-Chk NOT = 10
+                       MOVE L-Fst-Chk TO CPY-STATUT-CODE
+                       PERFORM TRADUCTION-STATUT
+                       DISPLAY 'Err lect fichier FICCHK =' L-Fst-Chk
+                           ' (' CPY-STATUT-TEXTE ')'
+                       PERFORM ERREUR
+                   END-IF
+               END-PERFORM
+               CLOSE FICCHK
+      *-- FICCHK présent mais vide (run normal précédent, cf.
+      *   ECRITURE-FICHIER-SORTIE qui le laisse à blanc en fin de
+      *   traitement) : ce n'est pas une reprise, W-IdxReprise reste
+      *   à zéro et FICSOR/FICCHK doivent être réécrits depuis le
+      *   début, pas complétés.
+               IF W-IdxReprise NOT = ZERO
+                   SET W-Chk-Present-OK TO TRUE
+               END-IF
+           END-IF
+
+           IF W-Chk-Present-OK
+               DISPLAY 'Reprise détectée, dernière ligne écrite ='
+                   W-IdxReprise
+           END-IF
+
+           IF W-Chk-Present-OK
+               OPEN EXTEND FICSOR
+               OPEN EXTEND FICCHK
+           ELSE
+               OPEN OUTPUT FICSOR
+               OPEN OUTPUT FICCHK
+           END-IF
            IF L-Fst-Sor NOT = ZERO
-                DISPLAY 'Erreur ouverture fichier FS =' L-Fst-Sor '>'
+                MOVE L-Fst-Sor TO CPY-STATUT-CODE
+                PERFORM TRADUCTION-STATUT
+                DISPLAY 'Erreur ouverture fichier FS =' L-Fst-Sor
+                    ' (' CPY-STATUT-TEXTE ')'
+                PERFORM ERREUR
+           END-IF
+           IF L-Fst-Chk NOT = ZERO
+                MOVE L-Fst-Chk TO CPY-STATUT-CODE
+                PERFORM TRADUCTION-STATUT
+                DISPLAY 'Erreur ouverture fichier FS =' L-Fst-Chk
+                    ' (' CPY-STATUT-TEXTE ')'
                 PERFORM ERREUR
            END-IF
            .
@@ -99,12 +230,20 @@
 
                NOT AT END
                    IF L-Fst-Ent NOT = ZERO
-                       DISPLAY 'Err lect fichier =' L-Fst-Ent '>'
+                       MOVE L-Fst-Ent TO CPY-STATUT-CODE
+                       PERFORM TRADUCTION-STATUT
+                       DISPLAY 'Err lect fichier =' L-Fst-Ent
+                           ' (' CPY-STATUT-TEXTE ')'
                        PERFORM ERREUR
                    END-IF
 
       *D       DISPLAY 'E-FICENT =' E-FICENT '>'
                        ADD 1                 TO L-NbrEnrLus
+                       IF L-NbrEnrLus > W-FicEnt-Max
+                           DISPLAY 'Fichier FICENT trop volumineux, '
+                               'limite =' W-FicEnt-Max '>'
+                           PERFORM ERREUR
+                       END-IF
                        MOVE E-FICENT         TO W-FicEnt(L-NbrEnrLus)
            END-READ
            .
@@ -113,6 +252,7 @@
       *-----------
            PERFORM ATTRIBUTION-CODE-CONTRAT
            PERFORM ECRITURE-FICHIER-SORTIE
+           PERFORM ECRITURE-SYNTHESE
            .
        
       *----------------------------------------------------------------------------
@@ -120,42 +260,140 @@
       *----
        SET IDX-TAB                           TO 1
        MOVE 0 TO W-MEMLIN-CTR
-       
+       MOVE 0 TO W-NbrCtrOuverts
+
        PERFORM VARYING IDX-TAB FROM 1 BY 1 UNTIL IDX-TAB > L-NbrEnrLus
-       
+
 
            *> Détéction lignes Contrats
            IF W-FicEnt-TypEnr-Ctr(IDX-TAB)
+               ADD 1 TO W-NbrLigCtr
                MOVE IDX-TAB TO W-MEMLIN-CTR
-               *> forçage statut contrat à 'C'.
-               SET W-FicEnt-DonCtr-Sit-Crs(IDX-TAB)  TO TRUE
+               *> Le statut 'C' n'est forcé que s'il est absent. Un
+               *> statut déjà présent et différent de 'C' est signalé
+               *> au lieu d'être écrasé silencieusement, pour repérer
+               *> les codes inattendus envoyés par l'amont.
+               IF W-FicEnt-DonCtr-Sit-Crs(IDX-TAB)
+                   CONTINUE
+               ELSE
+                   IF W-FicEnt-DonCtr-Sit(IDX-TAB) = SPACE
+                       SET W-FicEnt-DonCtr-Sit-Crs(IDX-TAB) TO TRUE
+                   ELSE
+                       ADD 1 TO W-NbrLigCtrAnomalie
+                       DISPLAY 'ANOMALIE statut contrat ligne '
+                           IDX-TAB ' attendu C, reçu '
+                           W-FicEnt-DonCtr-Sit(IDX-TAB)
+                   END-IF
+               END-IF
+               *> Le contrat reste ouvert jusqu'à la fin du fichier :
+               *> on le garde dans la liste des contrats ouverts pour
+               *> que les lignes tête suivantes puissent le retrouver.
+               ADD 1 TO W-NbrCtrOuverts
+               SET IDX-CTR-OUV TO W-NbrCtrOuverts
+               MOVE IDX-TAB TO W-CTR-OUVERT(IDX-CTR-OUV)
                DISPLAY 'REPÈRE LIGNE C : ' W-MEMLIN-CTR
-           ELSE 
-              *> Détéction statutlignes Têtes ET modification statut 
+           ELSE
+              *> Ligne tête arrivée avant tout contrat : pas de contrat
+              *> ouvert à rattacher, on ne fait que la comptabiliser.
+              IF W-MEMLIN-CTR = 0
+                  ADD 1 TO W-NbrLigTetAvantCtr
+              END-IF
+              *> Détéction statutlignes Têtes ET modification statut
               *> contrat, si Itc dans la ligne  -> contrat mémorisée I
               IF W-FicEnt-DonTet-Sit-Itc(IDX-TAB)
-                  SET W-FicEnt-DonCtr-Sit-Itc(W-MEMLIN-CTR) TO TRUE
+                  ADD 1 TO W-NbrLigTetItc
+                  IF W-MEMLIN-CTR NOT = 0
+                      PERFORM RECHERCHE-CONTRAT-OUVERT
+                      SET W-FicEnt-DonCtr-Sit-Itc(W-IDX-CTR-CIBLE)
+                          TO TRUE
+                  END-IF
               END-IF
            END-IF
        END-PERFORM
-       .        
+       .
+      *----------------------------------------------------------------------------
+       RECHERCHE-CONTRAT-OUVERT.
+      *----
+      *-- Retrouve, parmi les contrats déjà ouverts, celui dont la
+      *   référence correspond à la ligne tête en cours. À défaut de
+      *   correspondance, on retombe sur le dernier contrat ouvert
+      *   (comportement historique).
+       MOVE W-MEMLIN-CTR TO W-IDX-CTR-CIBLE
+       PERFORM VARYING IDX-CTR-OUV FROM 1 BY 1
+               UNTIL IDX-CTR-OUV > W-NbrCtrOuverts
+           IF W-FicEnt-DonCtr-RefCtr(W-CTR-OUVERT(IDX-CTR-OUV))
+                   = W-FicEnt-DonTet-Code(IDX-TAB)
+               MOVE W-CTR-OUVERT(IDX-CTR-OUV) TO W-IDX-CTR-CIBLE
+           END-IF
+       END-PERFORM
+       .
 
       *----------------------------------------------------------------------------
        ECRITURE-FICHIER-SORTIE.
       *----
-       SET IDX-TAB                           TO 1
-       
-       PERFORM VARYING IDX-TAB FROM 1 BY 1 UNTIL IDX-TAB > L-NbrEnrLus
+      *-- Reprend à la ligne suivant le dernier checkpoint committé
+      *   (W-IdxReprise = 0 si exécution normale sans reprise), et
+      *   committe un nouveau checkpoint tous les W-ChkFreq lignes.
+       ADD 1 TO W-IdxReprise GIVING W-IdxDebutEcr
+       MOVE ZERO TO W-NbrEcrDepChk
+
+       PERFORM VARYING IDX-TAB FROM W-IdxDebutEcr BY 1
+               UNTIL IDX-TAB > L-NbrEnrLus
            MOVE W-FICENT(IDX-TAB) TO E-FICSOR
            DISPLAY E-FICSOR
            WRITE E-FICSOR
+           ADD 1 TO L-NbrEnrEcrits
+           ADD 1 TO W-NbrEcrDepChk
+           IF W-NbrEcrDepChk >= W-ChkFreq
+               MOVE IDX-TAB TO E-FICCHK
+               WRITE E-FICCHK
+               MOVE ZERO TO W-NbrEcrDepChk
+           END-IF
        END-PERFORM
+
+      *> Écriture terminée sans incident : le checkpoint est purgé
+      *> pour que la prochaine exécution reparte de zéro.
+       CLOSE FICCHK
+       OPEN OUTPUT FICCHK
+       CLOSE FICCHK
+       .
+
+      *----------------------------------------------------------------------------
+       ECRITURE-SYNTHESE.
+      *----
+      *-- Rapport de synthèse du traitement, écrit en complément de
+      *   FICSOR, pour repérer un extrait mal formé sans avoir à
+      *   relire chaque ligne.
+       MOVE SPACES TO E-FICSYNT
+       STRING 'Nbre lignes contrat (C)      : ' W-NbrLigCtr
+              DELIMITED BY SIZE INTO E-FICSYNT
+       WRITE E-FICSYNT
+
+       MOVE SPACES TO E-FICSYNT
+       STRING 'Nbre lignes tete statut Itc  : ' W-NbrLigTetItc
+              DELIMITED BY SIZE INTO E-FICSYNT
+       WRITE E-FICSYNT
+
+       MOVE SPACES TO E-FICSYNT
+       STRING 'Nbre lignes tete sans contrat: ' W-NbrLigTetAvantCtr
+              DELIMITED BY SIZE INTO E-FICSYNT
+       WRITE E-FICSYNT
+
+       MOVE SPACES TO E-FICSYNT
+       STRING 'Nbre lignes contrat statut anormal: ' W-NbrLigCtrAnomalie
+              DELIMITED BY SIZE INTO E-FICSYNT
+       WRITE E-FICSYNT
        .
 
       *----------------------------------------------------------------------------
        FIN-TRT.
       *----
            CLOSE FICENT
+           CLOSE FICSOR
+           CLOSE FICSYNT
+           MOVE L-NbrEnrLus TO CPY-AUDIT-NBR-LUS
+           MOVE L-NbrEnrEcrits TO CPY-AUDIT-NBR-ECR
+           PERFORM ECRITURE-AUDIT
            Display 'Nbre enregs lus =' L-NbrEnrLus '>'
            DISPLAY '*************************************************'
            DISPLAY '      FIN   PROGRAMME ' L-Pgm
@@ -166,4 +404,11 @@
        ERREUR.
       *----
            DISPLAY 'Fin anormale'
+           MOVE 16 TO RETURN-CODE
            PERFORM FIN-TRT.
+
+      *----------------------------------------------------------------------------
+       COPY StatutTraduction_COPY.
+
+      *----------------------------------------------------------------------------
+       COPY AuditEcriture_COPY.
