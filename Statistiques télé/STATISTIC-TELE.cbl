@@ -1,267 +1,753 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. STATITIC-TELE.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-
-       SOURCE-COMPUTER. JVM WITH DEBUGGING MODE.
-       OBJECT-COMPUTER. JVM.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT DONNEE-STAT  ASSIGN  TO 'FICENT.txt'
-              ORGANIZATION IS LINE SEQUENTIAL
-              FILE STATUS IS L-Fst.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD DONNEE-STAT.
-       01 F-FICENT.
-           05 F-Chaine                           PIC 9.
-           05 F-Jour                             PIC 9.
-           05 F-Tranche                          PIC 9.
-           05 F-NbrSpe                           PIC 9(4).
-
-       WORKING-STORAGE SECTION.
-       LOCAL-STORAGE SECTION.
-
-       01 L-Pgm                        PIC X(20) VALUE 'STATISTIC-TELE'.
-
-       01 L-Fst                                   PIC 99.
-
-       01 L-FinFic                                PIC X.
-           88 L-FinFic-OK                         VALUE 'O'.
-
-       01 L-Nbr.
-           05 L-NbrEnrLus                         PIC 9(5).
-
-       01 TABLETELE.
-           05 CHAINE OCCURS 6.
-               10 JOUR OCCURS 7.
-                   15 TRANCHE OCCURS 7.
-                       20 NB-SPECTATEURS PIC 9(5).
-
-       01 DONNEES-TEMP.
-           05 W-CHAINE                                 PIC 9.
-           05 W-JOUR                                   PIC 9.
-           05 W-TRANCHE                                PIC 9.
-           05 W-NBRSPECTEMP                            PIC ZZBZZ9.
-       
-       01 W-NBSPECTOT                                  PIC 9(9).
-       01 W-NBSPEC-SPE                                 PIC 9(9).
-       01 W-PRCSPEC                                    PIC 9(2)V99.
-       01 W-PRCSPEC3                                   PIC 9(2)V99.
-
-
-      */Variable de comptage pour les boucles 
-       01 CPT1                                     PIC 9.
-       01 CPT2                                     PIC 9.
-       01 CPT3                                     PIC 9.
-
-       PROCEDURE DIVISION.
-
-       
-      */Initialisation du programme
-           PERFORM INIT
-           .
-
-      */PERFORM LECTURE-FICHIER
-      
-           PERFORM UNTIL L-FinFic-OK
-                PERFORM LECTURE-FICHIER
-                PERFORM TRAITEMENT-ENREG
-           END-PERFORM
-           .
-           PERFORM TRAITEMENT.
-           PERFORM FIN-TRT
-           .
-           STOP RUN.
-
-       INIT.
-
-           DISPLAY '*************************************************'.
-           DISPLAY '      DEBUT PROGRAMME ' L-Pgm.
-           DISPLAY '*************************************************'.
-
-           MOVE LOW-VALUE TO L-FinFic.
-           INITIALIZE L-Nbr,TABLETELE, W-NBRSPECTEMP, CPT1
-           MOVE ZERO TO CPT1
-           MOVE ZERO TO L-NbrEnrLus.
-
-           OPEN INPUT DONNEE-STAT.
-
-           IF L-Fst NOT = ZERO
-              DISPLAY 'Erreur ouverture fichier FS =' L-Fst '>'
-              PERFORM ERREUR
-           END-IF
-           .
-           
-       LECTURE-FICHIER.
-
-           READ DONNEE-STAT
-           AT END
-             SET L-FinFic-OK TO TRUE
-
-           NOT AT END
-              IF L-Fst NOT = ZERO
-                 DISPLAY 'Erreur lecture fichier FS =' L-Fst '>'
-                 PERFORM ERREUR
-              END-IF
-
-           ADD 1 TO L-NbrEnrLus
-           
-           END-READ
-           .
-
-       TRAITEMENT-ENREG.
-           ADD F-NbrSpe TO NB-SPECTATEURS(F-Chaine, F-Jour, F-Tranche).
-
-       TRAITEMENT.
-
-           PERFORM DISPLAY1.
-              DISPLAY ' '.
-
-           PERFORM DISPLAY2.
-              DISPLAY ' '.
-
-           PERFORM DISPLAY3.
-              DISPLAY ' '.
-
-           PERFORM DISPLAY4.
-
-       DISPLAY1.
-           MOVE ZERO TO CPT1.
-           MOVE ZERO TO W-NBRSPECTEMP.
-           DISPLAY '*************************************************'.
-           DISPLAY '                       Q1                        '.
-           DISPLAY '*************************************************'.
-           DISPLAY "Nombre de spectateurs de la chaine 6 pour la "
-           "tranche 23-24 heures : ".
-           PERFORM VARYING CPT1 FROM 1 BY 1 UNTIL CPT1 > 7
-              MOVE NB-SPECTATEURS(6, CPT1, 6) TO W-NBRSPECTEMP
-              DISPLAY "jour " CPT1 " : " W-NBRSPECTEMP
-           END-PERFORM
-           .
-
-       DISPLAY2.
-           MOVE ZERO TO CPT2
-           DISPLAY '*************************************************'.
-           DISPLAY '                       Q2                        '.
-           DISPLAY '*************************************************'.
-           PERFORM VARYING CPT2 FROM 1 BY 1 UNTIL CPT2 > 6
-              IF NB-SPECTATEURS(CPT2, 2, 3) > 0
-                  ADD NB-SPECTATEURS(CPT2, 2, 3) TO W-NBSPECTOT
-              ELSE
-                  DISPLAY "jour " CPT2 " : Aucun spectateur"
-              END-IF
-           END-PERFORM
-           .
-
-           COMPUTE W-PRCSPEC ROUNDED = (NB-SPECTATEURS(2, 2, 3)*100) 
-                  / W-NBSPECTOT.
-           DISPLAY "Pourcentage de spectateurs de la chaine 2 pour la "
-           "tranche horaire de 20-21 heures, le mardi : " W-PRCSPEC "%".
-
-       DISPLAY3.
-           DISPLAY '*************************************************'.
-           DISPLAY '                       Q3                        '.
-           DISPLAY '*************************************************'.
-           MOVE ZERO TO CPT1.
-           MOVE ZERO TO CPT2.
-           MOVE ZERO TO CPT3.
-           MOVE ZERO TO W-NBSPECTOT.
-           MOVE ZERO TO W-PRCSPEC.
-           MOVE ZERO TO W-NBRSPECTEMP.
-
-      *Calcul du nombre total de spectateurs tous les jours,
-      *toutes les tranches, toutes les chaines
-
-           PERFORM VARYING CPT1 FROM 1 BY 1 UNTIL CPT1 > 6
-                PERFORM VARYING CPT2 FROM 1 BY 1 UNTIL CPT2 > 7
-                    PERFORM VARYING CPT3 FROM 1 BY 1 UNTIL CPT3 > 7
-                     IF NB-SPECTATEURS(CPT1, CPT2, CPT3) > 0
-                        ADD NB-SPECTATEURS(CPT1, CPT2, CPT3) 
-                        TO W-NBSPECTOT
-                     END-IF
-                    END-PERFORM
-                END-PERFORM
-           END-PERFORM
-      
-      *calcul du nombre de spectateurs de la chaine 4,
-      *tous les jours et toutes les tranches.
-           .
-           MOVE ZERO TO CPT2.
-           MOVE ZERO TO CPT3.
-           PERFORM VARYING CPT2 FROM 1 BY 1 UNTIL CPT2 > 7
-                PERFORM VARYING CPT3 FROM 1 BY 1 UNTIL CPT3 > 7
-                    IF NB-SPECTATEURS(4, CPT2, CPT3) > 0
-                      ADD NB-SPECTATEURS(4, CPT2, CPT3) TO W-NBSPEC-SPE
-                    END-IF
-                END-PERFORM
-           END-PERFORM
-           .
-      
-      *Calcul du pourcentage
-
-           COMPUTE W-PRCSPEC ROUNDED = (W-NBSPEC-SPE*100) / W-NBSPECTOT.
-
-           DISPLAY "Pourcentage de spectateurs de la chaine 4 pour "
-           "tous les jours de la semaine et toutes les tranches : " 
-           W-PRCSPEC "%".
-
-       DISPLAY4.
-
-           DISPLAY '*************************************************'.
-           DISPLAY '                       Q4                        '.
-           DISPLAY '*************************************************'.
-      
-      *Afficher le jour, la chaîne et la tranche horaire où
-      *le nombre de spectateurs a été maximum.
-
-           MOVE ZERO TO CPT1.
-           MOVE ZERO TO CPT2.
-           MOVE ZERO TO CPT3.
-           MOVE ZERO TO W-NBSPEC-SPE.
-
-      *On prend toutes les valeurs du tableau une à une.
-      *Dès qu'une valeurs dépasse celle déjà stockée dans W-NBSPEC-SPE
-      *on la remplace avec la nouvelle valeur. A la fin, il restera
-      *la valeur la plus élevée.
-
-           PERFORM VARYING CPT1 FROM 1 BY 1 UNTIL CPT1 > 6
-                PERFORM VARYING CPT2 FROM 1 BY 1 UNTIL CPT2 > 7
-                    PERFORM VARYING CPT3 FROM 1 BY 1 UNTIL CPT3 > 7
-                        
-                        IF NB-SPECTATEURS(CPT1, CPT2, CPT3) > 
-                        W-NBSPEC-SPE
-                        
-                          MOVE CPT1 TO W-CHAINE
-                          MOVE CPT2 TO W-JOUR
-                          MOVE CPT3 TO W-TRANCHE
-                          MOVE NB-SPECTATEURS(CPT1, CPT2, CPT3)
-                          TO W-NBSPEC-SPE
-                        
-                        END-IF
-                    END-PERFORM
-                END-PERFORM
-           END-PERFORM
-           .
-           DISPLAY "Jour : " W-JOUR ", chaine : " W-CHAINE 
-           ", tranche : " W-TRANCHE ", spectateur max : " W-NBSPEC-SPE.
-
-       FIN-TRT.
-
-           CLOSE DONNEE-STAT
-           Display 'Nbre enregs lus =' L-NbrEnrLus '>'
-           DISPLAY '*************************************************'
-           DISPLAY '      FIN   PROGRAMME ' L-Pgm
-           DISPLAY '*************************************************'
-           GOBACK.
-
-       ERREUR.
-
-           DISPLAY 'Fin anormale'
-           PERFORM FIN-TRT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATITIC-TELE.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+       SOURCE-COMPUTER. JVM WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. JVM.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DONNEE-STAT  ASSIGN  TO 'FICENT.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS L-Fst.
+
+      *> Les reponses Q1-Q4, persistees en plus de la console (cf.
+      *> ECRITURE-LIGNE).
+       SELECT SORTIE  ASSIGN  TO 'RESULTAT-TELE.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS L-FstSortie.
+
+      *> Journal d'audit partagé entre les programmes batch
+      *> (cf. ECRITURE-AUDIT).
+       SELECT FIC-AUDIT  ASSIGN  TO 'JOURNAL-AUDIT.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS L-FstAudit.
+
+      *> Paramètres Q1-Q4/suivi/parts de marché fournis à l'avance
+      *> (ex. par LANCEUR-LOT pour un lancement non interactif), un
+      *> par ligne, même ordre que SAISIE-PARAMETRES-CONSOLE. Absent
+      *> en lancement manuel : on repasse alors par la console (cf.
+      *> SAISIE-PARAMETRES).
+       SELECT FIC-PARAM-TELE  ASSIGN  TO 'PARAM-TELE.txt'
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS L-FstParam.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD DONNEE-STAT.
+       01 F-FICENT.
+           05 F-Semaine                          PIC 9.
+           05 F-Chaine                           PIC 9.
+           05 F-Jour                             PIC 9.
+           05 F-Tranche                          PIC 9.
+           05 F-NbrSpe                           PIC 9(4).
+
+       FD SORTIE.
+       01 S-LIGNE                                 PIC X(80).
+
+       FD FIC-AUDIT.
+       01 E-FICAUDIT                               PIC X(80).
+
+       FD FIC-PARAM-TELE.
+       01 E-PARAM-TELE                             PIC 9.
+
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+
+       01 L-Pgm                        PIC X(20) VALUE 'STATISTIC-TELE'.
+
+       01 L-Fst                                   PIC 99.
+       01 L-FstSortie                             PIC 99.
+       01 L-FstAudit                              PIC 99.
+       01 L-FstParam                              PIC 99.
+       01 WS-LIGNE                                PIC X(80).
+
+      *> Nombre de lignes écrites sur RESULTAT-TELE.txt (cf.
+      *> ECRITURE-LIGNE), pour le journal d'audit (ECRITURE-AUDIT).
+       01 W-NbrLigSortie                          PIC 9(5) VALUE ZERO.
+
+       01 L-FinFic                                PIC X.
+           88 L-FinFic-OK                         VALUE 'O'.
+
+       01 L-Nbr.
+           05 L-NbrEnrLus                         PIC 9(5).
+
+      *> Controle de plage sur F-Semaine/F-Chaine/F-Jour/F-Tranche
+      *> avant l'ADD dans NB-SPECTATEURS (cf. VERIF-PLAGE-ENREG).
+       01 W-Enreg-Valide                          PIC X VALUE 'O'.
+           88 W-Enreg-OK                          VALUE 'O'.
+           88 W-Enreg-KO                          VALUE 'N'.
+       01 W-NbrEnrRejetes                         PIC 9(5) VALUE ZERO.
+
+      *> Dimension semaine ajoutee pour le suivi d'une semaine a
+      *> l'autre (cf. W-SEM-ANALYSE, DISPLAY5-TENDANCE).
+       01 W-SEMAINE-MAX                                PIC 9 VALUE 4.
+       01 TABLETELE.
+           05 SEMAINE OCCURS 4.
+               10 CHAINE OCCURS 6.
+                   15 JOUR OCCURS 7.
+                       20 TRANCHE OCCURS 7.
+                           25 NB-SPECTATEURS      PIC 9(5).
+
+       01 DONNEES-TEMP.
+           05 W-CHAINE                                 PIC 9.
+           05 W-JOUR                                   PIC 9.
+           05 W-TRANCHE                                PIC 9.
+           05 W-NBRSPECTEMP                            PIC ZZBZZ9.
+
+       01 W-NBSPECTOT                                  PIC 9(9).
+       01 W-NBSPEC-SPE                                 PIC 9(9).
+       01 W-PRCSPEC                                    PIC 9(2)V99.
+       01 W-PRCSPEC3                                   PIC 9(2)V99.
+       01 W-PRCSPEC6                                   PIC 9(2)V99.
+       01 W-NBRSPEC-CHAINE                             PIC 9(5).
+
+      *> Semaine sur laquelle portent Q1-Q4 (saisie comme les autres
+      *> parametres), et les deux semaines comparees par DISPLAY5.
+       01 W-SEM-ANALYSE                                PIC 9.
+       01 W-SEM-A                                       PIC 9.
+       01 W-SEM-B                                       PIC 9.
+       01 W-ECART                                       PIC S9(5).
+       01 W-ECART-EDIT                                  PIC -(4)9.
+       01 WS-ECART-TXT                                  PIC X(8).
+
+
+      */Variable de comptage pour les boucles
+       01 CPT1                                     PIC 9.
+       01 CPT2                                     PIC 9.
+       01 CPT3                                     PIC 9.
+
+      */Parametres de Q1/Q2/Q3, saisis au lancement au lieu d'etre
+      */codes en dur (cf. SAISIE-PARAMETRES).
+       01 W-P1-CHAINE                               PIC 9.
+       01 W-P1-TRANCHE                              PIC 9.
+       01 W-P2-CHAINE                               PIC 9.
+       01 W-P2-JOUR                                 PIC 9.
+       01 W-P2-TRANCHE                              PIC 9.
+       01 W-P3-CHAINE                               PIC 9.
+       01 W-P6-JOUR                                 PIC 9.
+       01 W-P6-TRANCHE                              PIC 9.
+
+      */Libelles lisibles pour le jour (1-7) et la tranche horaire
+      */(1-7), substitues aux codes numeriques bruts dans les DISPLAY.
+       01 W-JOURS-VAL.
+           05 FILLER                               PIC X(9) VALUE
+              'LUNDI    '.
+           05 FILLER                               PIC X(9) VALUE
+              'MARDI    '.
+           05 FILLER                               PIC X(9) VALUE
+              'MERCREDI '.
+           05 FILLER                               PIC X(9) VALUE
+              'JEUDI    '.
+           05 FILLER                               PIC X(9) VALUE
+              'VENDREDI '.
+           05 FILLER                               PIC X(9) VALUE
+              'SAMEDI   '.
+           05 FILLER                               PIC X(9) VALUE
+              'DIMANCHE '.
+       01 W-JOURS-TABLE REDEFINES W-JOURS-VAL.
+           05 JOUR-NOM OCCURS 7                    PIC X(9).
+
+      */Tranches horaires 1-7 = 18h-19h ... 00h-01h (heures de grande
+      */ecoute couvertes par TABLETELE).
+       01 W-TRANCHES-VAL.
+           05 FILLER                               PIC X(8) VALUE
+              '18h-19h '.
+           05 FILLER                               PIC X(8) VALUE
+              '19h-20h '.
+           05 FILLER                               PIC X(8) VALUE
+              '20h-21h '.
+           05 FILLER                               PIC X(8) VALUE
+              '21h-22h '.
+           05 FILLER                               PIC X(8) VALUE
+              '22h-23h '.
+           05 FILLER                               PIC X(8) VALUE
+              '23h-24h '.
+           05 FILLER                               PIC X(8) VALUE
+              '00h-01h '.
+       01 W-TRANCHES-TABLE REDEFINES W-TRANCHES-VAL.
+           05 TRANCHE-LABEL OCCURS 7                PIC X(8).
+
+      *> Table de traduction des codes FILE STATUS (cf. ERREUR)
+       COPY Statut_COPY.
+
+      *> Compteurs du journal d'audit (cf. ECRITURE-AUDIT)
+       COPY Audit_COPY.
+
+       PROCEDURE DIVISION.
+
+       
+      */Initialisation du programme
+           PERFORM INIT
+           .
+
+      */PERFORM LECTURE-FICHIER
+      
+           PERFORM UNTIL L-FinFic-OK
+                PERFORM LECTURE-FICHIER
+                PERFORM TRAITEMENT-ENREG
+           END-PERFORM
+           .
+           PERFORM TRAITEMENT.
+           PERFORM FIN-TRT
+           .
+           STOP RUN.
+
+       INIT.
+
+           DISPLAY '*************************************************'.
+           DISPLAY '      DEBUT PROGRAMME ' L-Pgm.
+           DISPLAY '*************************************************'.
+
+           MOVE LOW-VALUE TO L-FinFic.
+           INITIALIZE L-Nbr,TABLETELE, W-NBRSPECTEMP, CPT1
+           MOVE ZERO TO CPT1
+           MOVE ZERO TO L-NbrEnrLus.
+
+           OPEN INPUT DONNEE-STAT.
+           OPEN OUTPUT SORTIE.
+
+           IF L-Fst NOT = ZERO
+              MOVE L-Fst TO CPY-STATUT-CODE
+              PERFORM TRADUCTION-STATUT
+              DISPLAY 'Erreur ouverture fichier FS =' L-Fst
+                  ' (' CPY-STATUT-TEXTE ')'
+              PERFORM ERREUR
+           END-IF
+
+           IF L-FstSortie NOT = ZERO
+              MOVE L-FstSortie TO CPY-STATUT-CODE
+              PERFORM TRADUCTION-STATUT
+              DISPLAY 'Erreur ouverture fichier sortie FS =' L-FstSortie
+                  ' (' CPY-STATUT-TEXTE ')'
+              PERFORM ERREUR
+           END-IF
+           .
+           
+       LECTURE-FICHIER.
+
+           READ DONNEE-STAT
+           AT END
+             SET L-FinFic-OK TO TRUE
+
+           NOT AT END
+              IF L-Fst NOT = ZERO
+                 MOVE L-Fst TO CPY-STATUT-CODE
+                 PERFORM TRADUCTION-STATUT
+                 DISPLAY 'Erreur lecture fichier FS =' L-Fst
+                     ' (' CPY-STATUT-TEXTE ')'
+                 PERFORM ERREUR
+              END-IF
+
+           ADD 1 TO L-NbrEnrLus
+           
+           END-READ
+           .
+
+       TRAITEMENT-ENREG.
+           PERFORM VERIF-PLAGE-ENREG.
+           IF W-Enreg-OK
+              ADD F-NbrSpe TO
+                  NB-SPECTATEURS(F-Semaine, F-Chaine, F-Jour, F-Tranche)
+           ELSE
+              ADD 1 TO W-NbrEnrRejetes
+              DISPLAY 'Enregistrement hors plage ignore : semaine='
+                  F-Semaine ' chaine=' F-Chaine ' jour=' F-Jour
+                  ' tranche=' F-Tranche
+           END-IF
+           .
+
+       VERIF-PLAGE-ENREG.
+           SET W-Enreg-OK TO TRUE
+           IF F-Semaine < 1 OR F-Semaine > W-SEMAINE-MAX
+              SET W-Enreg-KO TO TRUE
+           END-IF
+           IF F-Chaine < 1 OR F-Chaine > 6
+              SET W-Enreg-KO TO TRUE
+           END-IF
+           IF F-Jour < 1 OR F-Jour > 7
+              SET W-Enreg-KO TO TRUE
+           END-IF
+           IF F-Tranche < 1 OR F-Tranche > 7
+              SET W-Enreg-KO TO TRUE
+           END-IF
+           .
+
+       ECRITURE-LIGNE.
+           MOVE WS-LIGNE TO S-LIGNE.
+           WRITE S-LIGNE.
+           ADD 1 TO W-NbrLigSortie.
+           IF L-FstSortie NOT = ZERO
+              MOVE L-FstSortie TO CPY-STATUT-CODE
+              PERFORM TRADUCTION-STATUT
+              DISPLAY 'Erreur ecriture fichier sortie FS =' L-FstSortie
+                  ' (' CPY-STATUT-TEXTE ')'
+              PERFORM ERREUR
+           END-IF
+           .
+
+       SAISIE-PARAMETRES.
+      *-- PARAM-TELE.txt présent (lancement non interactif, cf.
+      *   LANCEUR-LOT) : on lit les paramètres dedans plutôt que de
+      *   bloquer sur des ACCEPT console.
+           OPEN INPUT FIC-PARAM-TELE
+           IF L-FstParam = ZERO
+               PERFORM LECTURE-PARAMETRES-FICHIER
+               CLOSE FIC-PARAM-TELE
+           ELSE
+               PERFORM SAISIE-PARAMETRES-CONSOLE
+           END-IF
+           PERFORM VERIF-PARAMETRES
+           .
+
+       LECTURE-PARAMETRES-FICHIER.
+      *-- Même ordre que SAISIE-PARAMETRES-CONSOLE, un paramètre par
+      *   ligne.
+           READ FIC-PARAM-TELE INTO W-SEM-ANALYSE
+           READ FIC-PARAM-TELE INTO W-P1-CHAINE
+           READ FIC-PARAM-TELE INTO W-P1-TRANCHE
+           READ FIC-PARAM-TELE INTO W-P2-CHAINE
+           READ FIC-PARAM-TELE INTO W-P2-JOUR
+           READ FIC-PARAM-TELE INTO W-P2-TRANCHE
+           READ FIC-PARAM-TELE INTO W-P3-CHAINE
+           READ FIC-PARAM-TELE INTO W-SEM-A
+           READ FIC-PARAM-TELE INTO W-SEM-B
+           READ FIC-PARAM-TELE INTO W-P6-JOUR
+           READ FIC-PARAM-TELE INTO W-P6-TRANCHE
+           .
+
+       SAISIE-PARAMETRES-CONSOLE.
+
+           DISPLAY 'Semaine analysee pour Q1-Q4 (1-4) : '
+               WITH NO ADVANCING.
+           ACCEPT W-SEM-ANALYSE.
+
+           DISPLAY 'Chaine pour Q1 (1-6) : ' WITH NO ADVANCING.
+           ACCEPT W-P1-CHAINE.
+           DISPLAY 'Tranche pour Q1 (1-7) : ' WITH NO ADVANCING.
+           ACCEPT W-P1-TRANCHE.
+
+           DISPLAY 'Chaine pour Q2 (1-6) : ' WITH NO ADVANCING.
+           ACCEPT W-P2-CHAINE.
+           DISPLAY 'Jour pour Q2 (1-7) : ' WITH NO ADVANCING.
+           ACCEPT W-P2-JOUR.
+           DISPLAY 'Tranche pour Q2 (1-7) : ' WITH NO ADVANCING.
+           ACCEPT W-P2-TRANCHE.
+
+           DISPLAY 'Chaine pour Q3 (1-6) : ' WITH NO ADVANCING.
+           ACCEPT W-P3-CHAINE.
+
+           DISPLAY 'Semaine de reference pour le suivi (1-4) : '
+               WITH NO ADVANCING.
+           ACCEPT W-SEM-A.
+           DISPLAY 'Semaine comparee pour le suivi (1-4) : '
+               WITH NO ADVANCING.
+           ACCEPT W-SEM-B.
+
+           DISPLAY 'Jour pour les parts de marche (1-7) : '
+               WITH NO ADVANCING.
+           ACCEPT W-P6-JOUR.
+           DISPLAY 'Tranche pour les parts de marche (1-7) : '
+               WITH NO ADVANCING.
+           ACCEPT W-P6-TRANCHE.
+           .
+
+       VERIF-PARAMETRES.
+      *-- Les paramètres ci-dessus (console ou PARAM-TELE.txt)
+      *   servent ensuite d'indice direct dans TABLETELE
+      *   (DISPLAY1-DISPLAY6-PARTS-MARCHE) : un code hors plage y
+      *   ferait planter le programme au lieu de produire un rapport,
+      *   donc on les valide ici, mêmes bornes que VERIF-PLAGE-ENREG.
+           IF W-SEM-ANALYSE < 1 OR W-SEM-ANALYSE > W-SEMAINE-MAX
+               DISPLAY 'Semaine analysee hors plage =' W-SEM-ANALYSE
+               PERFORM ERREUR
+           END-IF
+           IF W-P1-CHAINE < 1 OR W-P1-CHAINE > 6
+               DISPLAY 'Chaine Q1 hors plage =' W-P1-CHAINE
+               PERFORM ERREUR
+           END-IF
+           IF W-P1-TRANCHE < 1 OR W-P1-TRANCHE > 7
+               DISPLAY 'Tranche Q1 hors plage =' W-P1-TRANCHE
+               PERFORM ERREUR
+           END-IF
+           IF W-P2-CHAINE < 1 OR W-P2-CHAINE > 6
+               DISPLAY 'Chaine Q2 hors plage =' W-P2-CHAINE
+               PERFORM ERREUR
+           END-IF
+           IF W-P2-JOUR < 1 OR W-P2-JOUR > 7
+               DISPLAY 'Jour Q2 hors plage =' W-P2-JOUR
+               PERFORM ERREUR
+           END-IF
+           IF W-P2-TRANCHE < 1 OR W-P2-TRANCHE > 7
+               DISPLAY 'Tranche Q2 hors plage =' W-P2-TRANCHE
+               PERFORM ERREUR
+           END-IF
+           IF W-P3-CHAINE < 1 OR W-P3-CHAINE > 6
+               DISPLAY 'Chaine Q3 hors plage =' W-P3-CHAINE
+               PERFORM ERREUR
+           END-IF
+           IF W-SEM-A < 1 OR W-SEM-A > W-SEMAINE-MAX
+               DISPLAY 'Semaine de reference hors plage =' W-SEM-A
+               PERFORM ERREUR
+           END-IF
+           IF W-SEM-B < 1 OR W-SEM-B > W-SEMAINE-MAX
+               DISPLAY 'Semaine comparee hors plage =' W-SEM-B
+               PERFORM ERREUR
+           END-IF
+           IF W-P6-JOUR < 1 OR W-P6-JOUR > 7
+               DISPLAY 'Jour parts de marche hors plage =' W-P6-JOUR
+               PERFORM ERREUR
+           END-IF
+           IF W-P6-TRANCHE < 1 OR W-P6-TRANCHE > 7
+               DISPLAY 'Tranche parts de marche hors plage ='
+                   W-P6-TRANCHE
+               PERFORM ERREUR
+           END-IF
+           .
+
+       TRAITEMENT.
+
+           PERFORM SAISIE-PARAMETRES.
+
+           PERFORM DISPLAY1.
+              DISPLAY ' '.
+
+           PERFORM DISPLAY2.
+              DISPLAY ' '.
+
+           PERFORM DISPLAY3.
+              DISPLAY ' '.
+
+           PERFORM DISPLAY4.
+              DISPLAY ' '.
+
+           PERFORM DISPLAY5-TENDANCE.
+              DISPLAY ' '.
+
+           PERFORM DISPLAY6-PARTS-MARCHE.
+
+       DISPLAY1.
+           MOVE ZERO TO CPT1.
+           MOVE ZERO TO W-NBRSPECTEMP.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '                       Q1                        '
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+
+           MOVE SPACES TO WS-LIGNE.
+           STRING "Nombre de spectateurs de la chaine " W-P1-CHAINE
+               " pour la tranche " TRANCHE-LABEL (W-P1-TRANCHE) " : "
+               DELIMITED BY SIZE INTO WS-LIGNE
+           END-STRING.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+
+           PERFORM VARYING CPT1 FROM 1 BY 1 UNTIL CPT1 > 7
+              MOVE NB-SPECTATEURS
+                  (W-SEM-ANALYSE, W-P1-CHAINE, CPT1, W-P1-TRANCHE)
+                  TO W-NBRSPECTEMP
+              MOVE SPACES TO WS-LIGNE
+              STRING JOUR-NOM (CPT1) " : " W-NBRSPECTEMP
+                  DELIMITED BY SIZE INTO WS-LIGNE
+              END-STRING
+              DISPLAY WS-LIGNE
+              PERFORM ECRITURE-LIGNE
+           END-PERFORM
+           .
+
+       DISPLAY2.
+           MOVE ZERO TO CPT2
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '                       Q2                        '
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           PERFORM VARYING CPT2 FROM 1 BY 1 UNTIL CPT2 > 6
+              IF NB-SPECTATEURS
+                  (W-SEM-ANALYSE, CPT2, W-P2-JOUR, W-P2-TRANCHE) > 0
+                  ADD NB-SPECTATEURS
+                      (W-SEM-ANALYSE, CPT2, W-P2-JOUR, W-P2-TRANCHE)
+                      TO W-NBSPECTOT
+              ELSE
+                  MOVE SPACES TO WS-LIGNE
+                  STRING "jour " CPT2 " : Aucun spectateur"
+                      DELIMITED BY SIZE INTO WS-LIGNE
+                  END-STRING
+                  DISPLAY WS-LIGNE
+                  PERFORM ECRITURE-LIGNE
+              END-IF
+           END-PERFORM
+           .
+
+           COMPUTE W-PRCSPEC ROUNDED =
+               (NB-SPECTATEURS
+                   (W-SEM-ANALYSE, W-P2-CHAINE, W-P2-JOUR, W-P2-TRANCHE)
+                   * 100) / W-NBSPECTOT.
+           MOVE SPACES TO WS-LIGNE.
+           STRING "Pourcentage de spectateurs de la chaine "
+               W-P2-CHAINE " pour la tranche "
+               TRANCHE-LABEL (W-P2-TRANCHE) ", le "
+               JOUR-NOM (W-P2-JOUR) " : " W-PRCSPEC "%"
+               DELIMITED BY SIZE INTO WS-LIGNE
+           END-STRING.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+
+       DISPLAY3.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '                       Q3                        '
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE ZERO TO CPT1.
+           MOVE ZERO TO CPT2.
+           MOVE ZERO TO CPT3.
+           MOVE ZERO TO W-NBSPECTOT.
+           MOVE ZERO TO W-PRCSPEC.
+           MOVE ZERO TO W-NBRSPECTEMP.
+
+      *Calcul du nombre total de spectateurs tous les jours,
+      *toutes les tranches, toutes les chaines
+
+           PERFORM VARYING CPT1 FROM 1 BY 1 UNTIL CPT1 > 6
+                PERFORM VARYING CPT2 FROM 1 BY 1 UNTIL CPT2 > 7
+                    PERFORM VARYING CPT3 FROM 1 BY 1 UNTIL CPT3 > 7
+                     IF NB-SPECTATEURS(W-SEM-ANALYSE, CPT1, CPT2, CPT3)
+                        > 0
+                        ADD NB-SPECTATEURS
+                            (W-SEM-ANALYSE, CPT1, CPT2, CPT3)
+                        TO W-NBSPECTOT
+                     END-IF
+                    END-PERFORM
+                END-PERFORM
+           END-PERFORM
+      
+      *calcul du nombre de spectateurs de la chaine 4,
+      *tous les jours et toutes les tranches.
+           .
+           MOVE ZERO TO CPT2.
+           MOVE ZERO TO CPT3.
+           PERFORM VARYING CPT2 FROM 1 BY 1 UNTIL CPT2 > 7
+                PERFORM VARYING CPT3 FROM 1 BY 1 UNTIL CPT3 > 7
+                    IF NB-SPECTATEURS
+                        (W-SEM-ANALYSE, W-P3-CHAINE, CPT2, CPT3) > 0
+                      ADD NB-SPECTATEURS
+                          (W-SEM-ANALYSE, W-P3-CHAINE, CPT2, CPT3)
+                          TO W-NBSPEC-SPE
+                    END-IF
+                END-PERFORM
+           END-PERFORM
+           .
+
+      *Calcul du pourcentage
+
+           COMPUTE W-PRCSPEC ROUNDED = (W-NBSPEC-SPE*100) / W-NBSPECTOT.
+
+           MOVE SPACES TO WS-LIGNE.
+           STRING "Pourcentage de spectateurs de la chaine "
+               W-P3-CHAINE " pour tous les jours, toutes tranches : "
+               W-PRCSPEC "%"
+               DELIMITED BY SIZE INTO WS-LIGNE
+           END-STRING.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+
+       DISPLAY4.
+
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '                       Q4                        '
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+
+      *Afficher le jour, la chaîne et la tranche horaire où
+      *le nombre de spectateurs a été maximum.
+
+           MOVE ZERO TO CPT1.
+           MOVE ZERO TO CPT2.
+           MOVE ZERO TO CPT3.
+           MOVE ZERO TO W-NBSPEC-SPE.
+
+      *On prend toutes les valeurs du tableau une à une.
+      *Dès qu'une valeurs dépasse celle déjà stockée dans W-NBSPEC-SPE
+      *on la remplace avec la nouvelle valeur. A la fin, il restera
+      *la valeur la plus élevée.
+
+           PERFORM VARYING CPT1 FROM 1 BY 1 UNTIL CPT1 > 6
+                PERFORM VARYING CPT2 FROM 1 BY 1 UNTIL CPT2 > 7
+                    PERFORM VARYING CPT3 FROM 1 BY 1 UNTIL CPT3 > 7
+                      IF NB-SPECTATEURS(W-SEM-ANALYSE, CPT1, CPT2, CPT3)
+                          > W-NBSPEC-SPE
+                          MOVE CPT1 TO W-CHAINE
+                          MOVE CPT2 TO W-JOUR
+                          MOVE CPT3 TO W-TRANCHE
+                          MOVE NB-SPECTATEURS
+                              (W-SEM-ANALYSE, CPT1, CPT2, CPT3)
+                          TO W-NBSPEC-SPE
+                        
+                        END-IF
+                    END-PERFORM
+                END-PERFORM
+           END-PERFORM
+           .
+           MOVE SPACES TO WS-LIGNE.
+           STRING "Jour : " JOUR-NOM (W-JOUR) ", chaine : " W-CHAINE
+               ", tranche : " TRANCHE-LABEL (W-TRANCHE)
+               ", spectateur max : " W-NBSPEC-SPE
+               DELIMITED BY SIZE INTO WS-LIGNE
+           END-STRING.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+
+       DISPLAY5-TENDANCE.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '             Q5 - EVOLUTION PAR SEMAINE           '
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+
+      *Ecart du nombre de spectateurs entre la semaine de reference
+      *(W-SEM-A) et la semaine comparee (W-SEM-B), chaine par chaine,
+      *jour par jour, tranche par tranche. Seuls les creneaux dont
+      *l'ecart n'est pas nul sont rapportes.
+
+           MOVE ZERO TO CPT1.
+           MOVE ZERO TO CPT2.
+           MOVE ZERO TO CPT3.
+
+           PERFORM VARYING CPT1 FROM 1 BY 1 UNTIL CPT1 > 6
+                PERFORM VARYING CPT2 FROM 1 BY 1 UNTIL CPT2 > 7
+                    PERFORM VARYING CPT3 FROM 1 BY 1 UNTIL CPT3 > 7
+                      COMPUTE W-ECART =
+                          NB-SPECTATEURS(W-SEM-B, CPT1, CPT2, CPT3)
+                          - NB-SPECTATEURS(W-SEM-A, CPT1, CPT2, CPT3)
+                      IF W-ECART NOT = ZERO
+                          MOVE W-ECART TO W-ECART-EDIT
+                          MOVE W-ECART-EDIT TO WS-ECART-TXT
+                          MOVE SPACES TO WS-LIGNE
+                          STRING "Chaine " CPT1 ", " JOUR-NOM (CPT2)
+                              ", " TRANCHE-LABEL (CPT3) " : ecart "
+                              WS-ECART-TXT
+                              DELIMITED BY SIZE INTO WS-LIGNE
+                          END-STRING
+                          DISPLAY WS-LIGNE
+                          PERFORM ECRITURE-LIGNE
+                      END-IF
+                    END-PERFORM
+                END-PERFORM
+           END-PERFORM
+           .
+
+       DISPLAY6-PARTS-MARCHE.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '             Q6 - PARTS DE MARCHE                 '
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+           MOVE '*************************************************'
+               TO WS-LIGNE.
+           DISPLAY WS-LIGNE.
+           PERFORM ECRITURE-LIGNE.
+
+      *Total des spectateurs toutes chaines confondues pour le jour
+      *et la tranche demandes, puis part de marche de chaque chaine.
+
+           MOVE ZERO TO CPT1.
+           MOVE ZERO TO W-NBSPECTOT.
+
+           PERFORM VARYING CPT1 FROM 1 BY 1 UNTIL CPT1 > 6
+               ADD NB-SPECTATEURS
+                   (W-SEM-ANALYSE, CPT1, W-P6-JOUR, W-P6-TRANCHE)
+                   TO W-NBSPECTOT
+           END-PERFORM
+           .
+
+           MOVE ZERO TO CPT1.
+           PERFORM VARYING CPT1 FROM 1 BY 1 UNTIL CPT1 > 6
+               MOVE NB-SPECTATEURS
+                   (W-SEM-ANALYSE, CPT1, W-P6-JOUR, W-P6-TRANCHE)
+                   TO W-NBRSPEC-CHAINE
+               IF W-NBSPECTOT > 0
+                   COMPUTE W-PRCSPEC6 ROUNDED =
+                       (W-NBRSPEC-CHAINE * 100) / W-NBSPECTOT
+               ELSE
+                   MOVE ZERO TO W-PRCSPEC6
+               END-IF
+               MOVE SPACES TO WS-LIGNE
+               STRING "Chaine " CPT1 ", " JOUR-NOM (W-P6-JOUR) ", "
+                   TRANCHE-LABEL (W-P6-TRANCHE)
+                   " : part de marche " W-PRCSPEC6 "%"
+                   DELIMITED BY SIZE INTO WS-LIGNE
+               END-STRING
+               DISPLAY WS-LIGNE
+               PERFORM ECRITURE-LIGNE
+           END-PERFORM
+           .
+
+       FIN-TRT.
+
+           CLOSE DONNEE-STAT
+           CLOSE SORTIE
+           MOVE L-NbrEnrLus TO CPY-AUDIT-NBR-LUS
+           MOVE W-NbrLigSortie TO CPY-AUDIT-NBR-ECR
+           PERFORM ECRITURE-AUDIT
+           Display 'Nbre enregs lus =' L-NbrEnrLus '>'
+           DISPLAY 'Nbre enregs rejetes (hors plage) =' W-NbrEnrRejetes '>'
+           DISPLAY '*************************************************'
+           DISPLAY '      FIN   PROGRAMME ' L-Pgm
+           DISPLAY '*************************************************'
+           GOBACK.
+
+       ERREUR.
+
+           DISPLAY 'Fin anormale'
+           MOVE 16 TO RETURN-CODE
+           PERFORM FIN-TRT.
+
+       COPY StatutTraduction_COPY.
+
+       COPY AuditEcriture_COPY.
