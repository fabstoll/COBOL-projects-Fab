@@ -1,7 +1,24 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JPENDU.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT FIC-MOTS ASSIGN TO "MOTS.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-MOTS.
+       SELECT FIC-SCORES ASSIGN TO "SCORES.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS FS-SCORES.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD FIC-MOTS.
+       01 ENR-MOT     PIC X(20).
+
+       FD FIC-SCORES.
+       01 ENR-SCORE   PIC X(60).
+
        WORKING-STORAGE SECTION.
        01 WS-MOT      PIC X(20).
        01 WS-CHN      PIC X(20) VALUE SPACES.
@@ -12,10 +29,38 @@
        01 ESSAI       PIC 99    VALUE ZERO.
        01 LONGUEUR    PIC 99    VALUE ZERO.
 
+      * -- Choix de la source du mot : fichier MOTS.txt ou saisie.
+       01 FS-MOTS      PIC XX.
+       01 WS-REP-SRC    PIC X.
+           88 WS-SRC-FICHIER      VALUE "F" "f".
+       01 WS-NBR-MOTS   PIC 99    VALUE ZERO.
+       01 WS-MOT-CHOISI PIC 99    VALUE ZERO.
+       01 WS-TIRAGE     PIC 9(4)  VALUE ZERO.
+       01 WS-TIRAGE-BRUT PIC 9V9(9) VALUE ZERO.
+       01 WS-GRAINE      PIC 9(6)  VALUE ZERO.
+
+      * -- Limite d'essais infructueux, classique au jeu du pendu.
+       01 WS-ESSAIS-MAX   PIC 99   VALUE 8.
+       01 WS-NBR-ERREURS  PIC 99   VALUE ZERO.
+       01 WS-PARTIE-GAGNEE PIC X   VALUE "N".
+           88 WS-GAGNEE             VALUE "O".
+           88 WS-PERDUE             VALUE "N".
+       01 WS-NBR-TROUVEES  PIC 99   VALUE ZERO.
+
+      * -- Lettres deja tentees, pour les afficher et rejeter les repets.
+       01 WS-LETTRES-TENTEES PIC X(26) VALUE SPACES.
+       01 WS-DEJA-TENTEE     PIC X    VALUE "N".
+           88 WS-LETTRE-DEJA-TENTEE     VALUE "O" FALSE "N".
+       01 WS-IDX-LIBRE       PIC 99   VALUE ZERO.
+
+      * -- Historique des parties, conserve d'une execution a l'autre.
+       01 FS-SCORES       PIC XX.
+       01 WS-RESULTAT      PIC X(6).
+
        PROCEDURE DIVISION.
 
       *SQUELETTE
-       
+
        PERFORM CHOIX-MOT
        PERFORM RECHERCHE-LETTRES
        PERFORM FIN-DU-JEU
@@ -24,11 +69,20 @@
        .
       * ----------------------------------------------------
        CHOIX-MOT.
-      * -- Saisie du mot à trouver + stockage dans WS-CHN du nb de tiret
-      *    correspondant au nb de lettre du mot.
+      * -- Saisie du mot à trouver, ou tirage aleatoire dans MOTS.txt,
+      *    + stockage dans WS-CHN du nb de tiret correspondant au nb
+      *    de lettre du mot.
+
+       DISPLAY "Tirer le mot depuis MOTS.txt (F) ou le saisir (S) ? ".
+       ACCEPT WS-REP-SRC.
 
-       DISPLAY "Avec quel mot souhaitez-vous jouer ?".
-       ACCEPT WS-MOT.
+       IF WS-SRC-FICHIER
+           PERFORM CHARGEMENT-MOT-FICHIER
+       ELSE
+           DISPLAY "Avec quel mot souhaitez-vous jouer ?"
+           ACCEPT WS-MOT
+       END-IF
+       .
 
        MOVE FUNCTION LENGTH(WS-MOT) TO LONGUEUR.
            PERFORM VARYING I FROM 1 BY 1 UNTIL I > LONGUEUR
@@ -40,30 +94,178 @@
            END-PERFORM
            .
 
+      * ----------------------------------------------------
+       CHARGEMENT-MOT-FICHIER.
+      * -- Lit MOTS.txt une premiere fois pour compter les mots, puis
+      *    une seconde fois pour ne garder que celui tombe au hasard,
+      *    de sorte que celui qui choisit le mot et celui qui le
+      *    devine puissent etre deux personnes differentes.
+
+       OPEN INPUT FIC-MOTS.
+       IF FS-MOTS NOT = "00"
+           DISPLAY "Impossible d'ouvrir MOTS.txt, saisie manuelle."
+           DISPLAY "Avec quel mot souhaitez-vous jouer ?"
+           ACCEPT WS-MOT
+       ELSE
+           PERFORM UNTIL FS-MOTS = "10"
+               READ FIC-MOTS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   ADD 1 TO WS-NBR-MOTS
+               END-READ
+           END-PERFORM
+           CLOSE FIC-MOTS
+
+           IF WS-NBR-MOTS = ZERO
+               DISPLAY "MOTS.txt est vide, saisie manuelle."
+               DISPLAY "Avec quel mot souhaitez-vous jouer ?"
+               ACCEPT WS-MOT
+           ELSE
+      * -- FUNCTION CURRENT-DATE est alphanumerique ; seul son extrait
+      *    HHMMSS (positions 9-14) sert de graine numerique a RANDOM.
+               MOVE FUNCTION CURRENT-DATE(9:6) TO WS-GRAINE
+               MOVE FUNCTION RANDOM(WS-GRAINE)
+                   TO WS-TIRAGE-BRUT
+               COMPUTE WS-TIRAGE = WS-TIRAGE-BRUT * 9999
+               COMPUTE WS-MOT-CHOISI =
+                   FUNCTION MOD (WS-TIRAGE, WS-NBR-MOTS) + 1
+
+               OPEN INPUT FIC-MOTS
+               MOVE ZERO TO I
+               PERFORM UNTIL FS-MOTS = "10"
+                   READ FIC-MOTS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       ADD 1 TO I
+                       IF I = WS-MOT-CHOISI
+                           MOVE ENR-MOT TO WS-MOT
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE FIC-MOTS
+           END-IF
+       END-IF
+       .
+
       * ----------------------------------------------------
        RECHERCHE-LETTRES.
-      * -- Début du jeu : on propose une lettre
+      * -- Deroulement du jeu : on propose une lettre a chaque essai,
+      *    jusqu'a trouver le mot ou epuiser WS-ESSAIS-MAX erreurs.
 
        INITIALIZE WS-CHAR.
        DISPLAY WS-CHN.
-       PERFORM VARYING ESSAI FROM 1 BY 1 UNTIL WS-MOT = WS-CHN
+       PERFORM VARYING ESSAI FROM 1 BY 1
+               UNTIL WS-MOT = WS-CHN OR WS-NBR-ERREURS >= WS-ESSAIS-MAX
            DISPLAY "Essai n° " ESSAI
+           IF WS-LETTRES-TENTEES NOT = SPACES
+               DISPLAY "Lettres deja tentees : " WS-LETTRES-TENTEES
+           END-IF
            DISPLAY "Proposez une lettre : "
            ACCEPT WS-CHAR
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LONGUEUR
-              IF WS-MOT(I:1) = WS-CHAR
-                MOVE WS-CHAR TO WS-CHN(I:1)
-                DISPLAY "Bravo, vous avez trouvé une lettre !"
-              END-IF
-           END-PERFORM
-           DISPLAY WS-CHN
+           PERFORM VERIF-LETTRE-DEJA-TENTEE
+           IF WS-LETTRE-DEJA-TENTEE
+               DISPLAY "Lettre deja proposee, choisissez-en une autre."
+           ELSE
+               PERFORM MEMORISATION-LETTRE
+               PERFORM VERIF-LETTRE-DANS-MOT
+               IF WS-NBR-TROUVEES > ZERO
+                   DISPLAY "Bravo, vous avez trouvé une lettre !"
+               ELSE
+                   ADD 1 TO WS-NBR-ERREURS
+                   DISPLAY "Lettre absente du mot. Erreurs : "
+                       WS-NBR-ERREURS "/" WS-ESSAIS-MAX
+               END-IF
+               DISPLAY WS-CHN
+           END-IF
+       END-PERFORM
+       .
+
+       IF WS-MOT = WS-CHN
+           SET WS-GAGNEE TO TRUE
+       ELSE
+           SET WS-PERDUE TO TRUE
+       END-IF
+       .
+
+      * ----------------------------------------------------
+       VERIF-LETTRE-DEJA-TENTEE.
+      * -- Balaie WS-LETTRES-TENTEES a la recherche de WS-CHAR.
+
+       SET WS-LETTRE-DEJA-TENTEE TO FALSE.
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
+           IF WS-LETTRES-TENTEES(I:1) = WS-CHAR
+               SET WS-LETTRE-DEJA-TENTEE TO TRUE
+           END-IF
+       END-PERFORM
+       .
+
+      * ----------------------------------------------------
+       MEMORISATION-LETTRE.
+      * -- Range WS-CHAR dans le premier emplacement libre de
+      *    WS-LETTRES-TENTEES.
+
+       MOVE ZERO TO WS-IDX-LIBRE.
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
+           IF WS-LETTRES-TENTEES(I:1) = SPACE AND WS-IDX-LIBRE = ZERO
+               SET WS-IDX-LIBRE TO I
+           END-IF
        END-PERFORM
+       IF WS-IDX-LIBRE > ZERO
+           MOVE WS-CHAR TO WS-LETTRES-TENTEES(WS-IDX-LIBRE:1)
+       END-IF
        .
-      
+
+      * ----------------------------------------------------
+       VERIF-LETTRE-DANS-MOT.
+      * -- Recherche WS-CHAR dans WS-MOT et devoile les positions
+      *    trouvees dans WS-CHN.
+
+       MOVE ZERO TO WS-NBR-TROUVEES.
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > LONGUEUR
+           IF WS-MOT(I:1) = WS-CHAR
+               MOVE WS-CHAR TO WS-CHN(I:1)
+               ADD 1 TO WS-NBR-TROUVEES
+           END-IF
+       END-PERFORM
+       .
+
       * ----------------------------------------------------
        FIN-DU-JEU.
       * ----------------------------------------------------
 
-       DISPLAY "Bravo, vous avez trouvé le mot !".
+       IF WS-GAGNEE
+           DISPLAY "Bravo, vous avez trouvé le mot !"
+           MOVE "GAGNE" TO WS-RESULTAT
+       ELSE
+           DISPLAY "Perdu ! Le mot etait : " WS-MOT
+           MOVE "PERDU" TO WS-RESULTAT
+       END-IF
+       .
+       PERFORM ECRITURE-SCORE.
        STOP RUN.
+
+      * ----------------------------------------------------
+       ECRITURE-SCORE.
+      * -- Ajoute le resultat de la partie a SCORES.txt, pour garder
+      *    l'historique des parties d'une execution a l'autre.
+
+       OPEN EXTEND FIC-SCORES.
+       IF FS-SCORES = "05" OR FS-SCORES = "35"
+           OPEN OUTPUT FIC-SCORES
+       END-IF.
+
+       MOVE SPACES TO ENR-SCORE.
+       STRING WS-MOT            DELIMITED BY SPACE
+              " - erreurs : "   DELIMITED BY SIZE
+              WS-NBR-ERREURS    DELIMITED BY SIZE
+              " - "             DELIMITED BY SIZE
+              WS-RESULTAT       DELIMITED BY SPACE
+              INTO ENR-SCORE
+       END-STRING.
+
+       WRITE ENR-SCORE.
+       CLOSE FIC-SCORES.
+       .
        END PROGRAM JPENDU.
